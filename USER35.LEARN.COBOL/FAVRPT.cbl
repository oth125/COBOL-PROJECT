@@ -8,6 +8,7 @@
            SELECT FAVIN1  ASSIGN TO FAVIN
                           FILE STATUS IS FAVIN-F-STATUS.
            SELECT OUT2    ASSIGN TO FAVRPT.
+           SELECT OUT3    ASSIGN TO FAVRPTD.
        DATA DIVISION.
        FILE SECTION.
        FD  FAVIN1
@@ -42,6 +43,13 @@
           05 BAND-IS-STILL-TOGETHER-OUT PIC X(1).
           05 COST-IS                    PIC X(9)    VALUE ' Cost is:'.
           05 COMPUTED-COST-OUT          PIC 9(5).99.
+       FD  OUT3
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVOUT-REC2.
+       01 FAVOUT-REC2                   PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 HEADER-1.
@@ -49,6 +57,14 @@
           05 FILLER                     PIC X(30)   VALUE
                                          'Musical Bands Report -FAVRPT'.
           05 FILLER                     PIC X(20)   VALUE SPACES.
+       01 HEADER-DISBANDED.
+          05 FILLER                     PIC X(20)   VALUE SPACES.
+          05 FILLER PIC X(40) VALUE 'Disbanded Bands Report -FAVRPTD'.
+          05 FILLER                     PIC X(20)   VALUE SPACES.
+       01 COLUMN-HEADING.
+          05 FILLER PIC X(30)   VALUE 'ARTIST NAME'.
+          05 FILLER PIC X(13)   VALUE 'GENRE'.
+          05 FILLER PIC X(10)   VALUE 'COST'.
        01 DEBUG-REC.
           05 FILLER                     PIC X(5)    VALUE 'DEBUG'
                                                               JUSTIFIED
@@ -74,12 +90,15 @@
               10 FILLER                     PIC X(3)    VALUE ' + '.
               10 TAX-D                      PIC 9(2).99.
        77 COMPUTED-COST                     PIC 9(5).99.
+      *    PAGE-BREAK LINE COUNTERS
+       77 CTR-LINES-ACTIVE                  PIC 99  VALUE ZEROS.
+       77 CTR-LINES-DISBAND                 PIC 99  VALUE ZEROS.
        PROCEDURE DIVISION.
            OPEN INPUT FAVIN1.
            OPEN OUTPUT OUT2.
-           WRITE FAVOUT-REC FROM HEADER-1.
-           MOVE SPACES TO FAVOUT-REC.
-           WRITE FAVOUT-REC AFTER ADVANCING 1 LINES.
+           OPEN OUTPUT OUT3.
+           PERFORM 400-PAGE-CHANGE-ACTIVE.
+           PERFORM 400-PAGE-CHANGE-DISBAND.
       *    Prime Read
            PERFORM READ-RECORD.
            PERFORM UNTIL LASTREC = 'Y' OR NO-MORE-RECORDS
@@ -114,13 +133,41 @@
            MOVE FAVIN-REC TO FAVOUT-REC.
            MOVE COMPUTED-COST TO COMPUTED-COST-OUT.
            MOVE ' Cost is:' TO   COST-IS    .
-           WRITE FAVOUT-REC.
+           IF  BAND-IS-STILL-TOGETHER-OUT = 'T'
+               WRITE FAVOUT-REC
+               COMPUTE CTR-LINES-ACTIVE = CTR-LINES-ACTIVE + 1
+               IF  CTR-LINES-ACTIVE IS GREATER THAN 30
+                   PERFORM 400-PAGE-CHANGE-ACTIVE
+               END-IF
+           ELSE
+               MOVE FAVOUT-REC TO FAVOUT-REC2
+               WRITE FAVOUT-REC2
+               COMPUTE CTR-LINES-DISBAND = CTR-LINES-DISBAND + 1
+               IF  CTR-LINES-DISBAND IS GREATER THAN 30
+                   PERFORM 400-PAGE-CHANGE-DISBAND
+               END-IF
+           END-IF.
+       400-PAGE-CHANGE-ACTIVE.
+           WRITE FAVOUT-REC FROM HEADER-1
+               AFTER ADVANCING PAGE.
+           WRITE FAVOUT-REC FROM COLUMN-HEADING
+               AFTER ADVANCING 2.
+           MOVE ZERO TO CTR-LINES-ACTIVE.
+       400-PAGE-CHANGE-DISBAND.
+           MOVE HEADER-DISBANDED TO FAVOUT-REC2.
+           WRITE FAVOUT-REC2
+               AFTER ADVANCING PAGE.
+           MOVE COLUMN-HEADING TO FAVOUT-REC2.
+           WRITE FAVOUT-REC2
+               AFTER ADVANCING 2.
+           MOVE ZERO TO CTR-LINES-DISBAND.
        CLOSE-FILES.
       *    MOVE SPACES TO DBG-MESSAGE-ALL.
       *    MOVE ' CLOS-FIL ' TO DBG-MSG1 .
       *    WRITE FAVOUT-REC FROM DEBUG-REC.
            CLOSE FAVIN1.
            CLOSE OUT2.
+           CLOSE OUT3.
        END-OF-FILE.
            MOVE 'Y' TO LASTREC.
       *    MOVE SPACES TO DBG-MESSAGE-ALL.
