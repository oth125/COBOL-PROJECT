@@ -8,7 +8,18 @@
        FILE-CONTROL.
            SELECT FAVIN1  ASSIGN TO FAVIN
                           FILE STATUS IS FAVIN-F-STATUS.
+           SELECT FAVIN2  ASSIGN TO FAVIN2
+                          FILE STATUS IS FAVIN2-F-STATUS.
+           SELECT FAVIN3  ASSIGN TO FAVIN3
+                          FILE STATUS IS FAVIN3-F-STATUS.
            SELECT OUT2    ASSIGN TO FAVRPT.
+           SELECT OUT3    ASSIGN TO FAVRPTD.
+           SELECT HIST-FILE ASSIGN TO FAVHIST
+                          FILE STATUS IS HIST-F-STATUS.
+           SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+                          FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO FAVEXCPT.
        DATA DIVISION.
        FILE SECTION.
        FD  FAVIN1
@@ -26,6 +37,20 @@
              10 SHIPPING-COST           PIC 9(2)V99.
              10 TAX                     PIC 9(2)V99.
           05 BAND-IS-STILL-TOGETHER     PIC X(1).
+       FD  FAVIN2
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVIN2-REC.
+       01 FAVIN2-REC                    PIC X(80).
+       FD  FAVIN3
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVIN3-REC.
+       01 FAVIN3-REC                    PIC X(80).
        FD  OUT2
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -43,17 +68,110 @@
           05 BAND-IS-STILL-TOGETHER-OUT PIC X(1).
           05 COST-IS                    PIC X(9)    VALUE ' Cost is:'.
           05 COMPUTED-COST-OUT          PIC 9(5).99.
+          05 SOURCE-FILE-OUT            PIC X(5).
+       FD  OUT3
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAVOUT-REC2.
+       01 FAVOUT-REC2                   PIC X(80).
+       01 CSV-FAVOUT-REC.
+          05 CSV-ARTIST-NAME-OUT        PIC X(30).
+          05 FILLER                     PIC X(1)    VALUE ','.
+          05 CSV-NUMBER-OF-MUSICIAN-OUT PIC 9(02).
+          05 FILLER                     PIC X(1)    VALUE ','.
+          05 CSV-MUSICAL-GENRE-OUT      PIC X(12).
+          05 FILLER                     PIC X(1)    VALUE ','.
+          05 CSV-COMPUTED-COST-OUT      PIC 9(5).99.
+          05 FILLER                     PIC X(1)    VALUE ','.
+          05 CSV-BAND-IS-STILL-TOGETHER-OUT PIC X(1).
+          05 FILLER                     PIC X(1)    VALUE ','.
+          05 CSV-SOURCE-FILE-OUT        PIC X(5).
+          05 FILLER                     PIC X(6)    VALUE SPACES.
+       FD  HIST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 14 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS HIST-REC.
+       01 HIST-REC.
+          05 HIST-COST-TOTAL              PIC 9(7)V99.
+          05 HIST-REC-COUNT               PIC 9(7).
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CK-RECORDS-PROCESSED  PIC 9(7).
+           05  FILLER                PIC X(73) VALUE SPACES.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-REC.
+       01  EXCEPTION-REC.
+           05  EXC-ARTIST-NAME       PIC X(30).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  EXC-COMPUTED-COST     PIC 9(5).99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  EXC-REASON            PIC X(39).
 
        WORKING-STORAGE SECTION.
        01 HEADER-1.
           05 FILLER                     PIC X(30)   VALUE SPACES.
           05 FILLER PIC X(30) VALUE 'Musical Bands Report -FAVRPT'.
           05 FILLER                     PIC X(20)   VALUE SPACES.
+       01 HEADER-DISBANDED.
+          05 FILLER                     PIC X(20)   VALUE SPACES.
+          05 FILLER PIC X(40) VALUE 'Disbanded Bands Report -FAVRPTD'.
+          05 FILLER                     PIC X(20)   VALUE SPACES.
+       01 COLUMN-HEADING.
+          05 FILLER PIC X(30)   VALUE 'ARTIST NAME'.
+          05 FILLER PIC X(13)   VALUE 'GENRE'.
+          05 FILLER PIC X(10)   VALUE 'COST'.
+       01 ACTIVE-SUBTOTAL-LINE.
+          05 FILLER PIC X(18)   VALUE 'ACTIVE BANDS     :'.
+          05 AT-COUNT-OUT        PIC ZZ9   .
+          05 FILLER PIC X(18) VALUE '   Gross Revenue:'.
+          05 AT-TOTAL-OUT        PIC $ZZZZZ.99   .
+       01 DISBANDED-SUBTOTAL-LINE.
+          05 FILLER PIC X(18)   VALUE 'DISBANDED BANDS  :'.
+          05 DT-COUNT-OUT        PIC ZZ9   .
+          05 FILLER PIC X(18) VALUE '   Gross Revenue:'.
+          05 DT-TOTAL-OUT        PIC $ZZZZZ.99   .
+       01 GENRE-SUBTOTAL-LINE.
+          05 FILLER PIC X(10)       VALUE '   GENRE: '.
+          05 GS-GENRE-OUT           PIC X(12).
+          05 FILLER PIC X(13)       VALUE '   RECORDS: '.
+          05 GS-COUNT-OUT           PIC ZZ9.
+          05 FILLER PIC X(13)       VALUE '   SUBTOTAL: '.
+          05 GS-TOTAL-OUT           PIC $ZZZZZ.99.
        01 TRAILLER-1.
           05 FILLER PIC X(18)   VALUE 'RECORDS PROCESSED:'.
           05 REC-KTR-OUT         PIC ZZ9   .
           05 FILLER PIC X(18) VALUE '   Gross Revenue:'.
           05 COST-TOTAL-OUT      PIC $ZZZZZ.99   .
+          05 FILLER PIC X(1)     VALUE SPACE.
+          05 CURRENCY-CODE-OUT   PIC X(3)  .
           05 FILLER  PIC X(15)   VALUE '    AVREAGE-CD:'.
           05 AVREAGE-CD-SALE-OUT   PIC $ZZZZZ.99   .
        01 TRAILLER-2.
@@ -65,6 +183,14 @@
           05 CD-COST-LOWEST-D       PIC $ZZZZZ.99  .
           05 FILLER PIC X(5)       VALUE ' AT: '.
           05 REC-NO-LOWST-D         PIC Z9  .
+       01 HISTORY-TREND-LINE.
+          05 FILLER PIC X(20)       VALUE 'CUMULATIVE REVENUE:'.
+          05 HT-CUM-TOTAL-OUT       PIC $ZZZZZZZ.99.
+          05 FILLER PIC X(18)       VALUE '   PRIOR REVENUE:'.
+          05 HT-PRIOR-TOTAL-OUT     PIC $ZZZZZZZ.99.
+       01 NO-RECORDS-LINE.
+          05 FILLER PIC X(40)       VALUE
+                            'NO RECORDS PROCESSED - ALL INPUTS EMPTY'.
       *     JUST TO DEBUG ANY DATA OUT
        01 DEBUG-REC.
           05 FILLER    PIC X(5)    VALUE 'DEBUG'.
@@ -96,45 +222,206 @@
        77 AVREAGE-CD-SALE     PIC 9(5)V99 VALUE ZEROS .
        77 CD-COST-HIGHEST     PIC 9(3)V99 VALUE ZEROS .
        77 CD-COST-LOWEST      PIC 9(3)V99 VALUE ZEROS .
+      *    GENRE CONTROL-BREAK FIELDS
+       77 WS-PREV-GENRE       PIC X(12)   VALUE SPACES .
+       77 WS-GENRE-ACTIVE-TOTAL    PIC 9(5)V99 VALUE ZEROS .
+       77 WS-GENRE-ACTIVE-COUNT    PIC 99      VALUE ZEROS .
+       77 WS-GENRE-DISBAND-TOTAL   PIC 9(5)V99 VALUE ZEROS .
+       77 WS-GENRE-DISBAND-COUNT   PIC 99      VALUE ZEROS .
+      *    ACTIVE / DISBANDED BAND SPLIT FIELDS
+       77 WS-ACTIVE-COUNT     PIC 999     VALUE ZEROS .
+       77 WS-ACTIVE-TOTAL     PIC 9(5)V99 VALUE ZEROS .
+       77 WS-DISBANDED-COUNT  PIC 999     VALUE ZEROS .
+       77 WS-DISBANDED-TOTAL  PIC 9(5)V99 VALUE ZEROS .
+      *    PAGE-BREAK LINE COUNTERS
+       77 CTR-LINES-ACTIVE    PIC 99      VALUE ZEROS .
+       77 CTR-LINES-DISBAND   PIC 99      VALUE ZEROS .
+      *    CUMULATIVE PURCHASE-HISTORY FIELDS
+       77 HIST-F-STATUS       PIC X(02)   VALUE SPACES .
+           88  HIST-OK                    VALUE '00'.
+       77 WS-PRIOR-COST-TOTAL PIC 9(7)V99 VALUE ZEROS .
+       77 WS-PRIOR-REC-COUNT  PIC 9(7)    VALUE ZEROS .
+       77 WS-CUM-COST-TOTAL   PIC 9(7)V99 VALUE ZEROS .
+       77 WS-CUM-REC-COUNT    PIC 9(7)    VALUE ZEROS .
+      *    JOB-AUDIT FIELDS
+       77 WS-JOB-START-TIME   PIC X(15)   VALUE SPACES .
+       77 WS-JOB-RECORD-COUNT PIC 9(7)    VALUE ZEROS .
+      *    MULTI-FILE MERGE FIELDS
+       77 FAVIN2-F-STATUS     PIC X(02)   VALUE SPACES .
+           88  FAVIN2-OK                  VALUE '00'.
+       77 FAVIN3-F-STATUS     PIC X(02)   VALUE SPACES .
+           88  FAVIN3-OK                  VALUE '00'.
+       77 FAVIN2-AVAILABLE    PIC X(01)   VALUE 'Y'.
+           88  FAVIN2-IS-AVAILABLE        VALUE 'Y'.
+       77 FAVIN3-AVAILABLE    PIC X(01)   VALUE 'Y'.
+           88  FAVIN3-IS-AVAILABLE        VALUE 'Y'.
+       77 WS-CURRENT-INPUT-FILE PIC 9(01) VALUE 1.
+       77 WS-SOURCE-FILE      PIC X(05)   VALUE 'FAVN1'.
+      *    CHECKPOINT/RESTART FIELDS
+       77 WS-CHECKPOINT-STATUS   PIC X(02) VALUE SPACES .
+           88  CHECKPOINT-FOUND           VALUE '00'.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(5)  VALUE 1000 .
+       77 WS-CKPT-TALLY          PIC 9(5)  VALUE ZEROS .
+       77 WS-CHECKPOINT-SKIP-COUNT PIC 9(7) VALUE ZEROS .
+       77 WS-CKPT-RECORDS-READ   PIC 9(7)  VALUE ZEROS .
+      *    COST VALIDATION FIELDS
+       77 WS-CURRENCY-CODE       PIC X(3)    VALUE 'USD' .
+       77 WS-COST-CEILING        PIC 9(5)V99 VALUE 999.99 .
+       77 WS-COST-VALID-SW       PIC X(01)   VALUE 'Y' .
+           88  COST-ACCEPTED                 VALUE 'Y' .
+           88  COST-REJECTED                 VALUE 'N' .
+       77 WS-ACCEPTED-COUNT       PIC 99      VALUE ZEROS .
+       77 WS-FIRST-ACCEPTED-SW    PIC X(01)   VALUE 'N' .
+           88  WS-FIRST-ACCEPTED-DONE        VALUE 'Y' .
+      *    OUTPUT MODE FIELDS
+       01 WS-OUTPUT-MODE-SWITCH.
+          05  WS-OUTPUT-MODE        PIC X VALUE 'P'.
+              88  CSV-MODE                VALUE 'C'.
+              88  PRINT-MODE              VALUE 'P'.
+       01 WS-DETAIL-MODE-SWITCH.
+          05  WS-DETAIL-MODE        PIC X VALUE 'D'.
+              88  TOTALS-ONLY-MODE        VALUE 'T'.
+              88  DETAIL-MODE             VALUE 'D'.
        PROCEDURE DIVISION.
+           DISPLAY 'ENTER OUTPUT MODE - P=PRINT, C=CSV: '.
+           ACCEPT WS-OUTPUT-MODE.
+           DISPLAY 'ENTER DETAIL MODE - D=DETAIL, T=TOTALS ONLY: '.
+           ACCEPT WS-DETAIL-MODE.
            OPEN INPUT FAVIN1.
+           OPEN INPUT FAVIN2.
+           IF NOT FAVIN2-OK
+              MOVE 'N' TO FAVIN2-AVAILABLE
+           END-IF.
+           OPEN INPUT FAVIN3.
+           IF NOT FAVIN3-OK
+              MOVE 'N' TO FAVIN3-AVAILABLE
+           END-IF.
            OPEN OUTPUT OUT2.
-           WRITE FAVOUT-REC FROM HEADER-1.
-           MOVE SPACES TO FAVOUT-REC.
-           WRITE FAVOUT-REC AFTER ADVANCING 1 LINES.
+           OPEN OUTPUT OUT3.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
+           PERFORM 710-LOAD-CHECKPOINT.
+           IF WS-CHECKPOINT-SKIP-COUNT IS GREATER THAN ZERO
+              DISPLAY '*** RESUMING FROM CHECKPOINT - SKIPPING '
+                 WS-CHECKPOINT-SKIP-COUNT ' RECORDS ***'
+              PERFORM READ-RECORD WS-CHECKPOINT-SKIP-COUNT TIMES
+           END-IF.
+           PERFORM 400-PAGE-CHANGE-ACTIVE.
+           PERFORM 400-PAGE-CHANGE-DISBAND.
+           PERFORM 050-LOAD-HISTORY.
       *    Prime Read
            PERFORM READ-RECORD.
            PERFORM UNTIL LASTREC = 'Y' OR NO-MORE-RECORDS
                    PERFORM PROCESS-RECORDS
-                   PERFORM WRITE-RECORD
+                   IF COST-ACCEPTED
+                       PERFORM WRITE-RECORD
+                   END-IF
                    PERFORM READ-RECORD
            END-PERFORM
            PERFORM WRITE-LAST-REC
            PERFORM CLOSE-FILES
            STOP RUN.
        READ-RECORD.
+           EVALUATE WS-CURRENT-INPUT-FILE
+               WHEN 1
+                   PERFORM READ-FAVIN1-RECORD
+               WHEN 2
+                   PERFORM READ-FAVIN2-RECORD
+               WHEN 3
+                   PERFORM READ-FAVIN3-RECORD
+           END-EVALUATE.
+       READ-FAVIN1-RECORD.
            READ FAVIN1
-      *         AT END   MOVE 'Y' TO LASTREC
-           AT END
-              PERFORM END-OF-FILE
-      *    NOT AT END         PERFORM PROCESS-RECORDS
+               AT END
+                   PERFORM 820-ADVANCE-INPUT-FILE
+               NOT AT END
+                   MOVE 'FAVN1' TO WS-SOURCE-FILE
            END-READ.
+       READ-FAVIN2-RECORD.
+           IF NOT FAVIN2-IS-AVAILABLE
+              PERFORM 820-ADVANCE-INPUT-FILE
+           ELSE
+              READ FAVIN2 INTO FAVIN-REC
+                  AT END
+                      PERFORM 820-ADVANCE-INPUT-FILE
+                  NOT AT END
+                      MOVE 'FAVN2' TO WS-SOURCE-FILE
+              END-READ
+           END-IF.
+       READ-FAVIN3-RECORD.
+           IF NOT FAVIN3-IS-AVAILABLE
+              PERFORM 820-ADVANCE-INPUT-FILE
+           ELSE
+              READ FAVIN3 INTO FAVIN-REC
+                  AT END
+                      PERFORM 820-ADVANCE-INPUT-FILE
+                  NOT AT END
+                      MOVE 'FAVN3' TO WS-SOURCE-FILE
+              END-READ
+           END-IF.
+       820-ADVANCE-INPUT-FILE.
+           ADD 1 TO WS-CURRENT-INPUT-FILE.
+           IF WS-CURRENT-INPUT-FILE > 3
+              PERFORM END-OF-FILE
+           ELSE
+              PERFORM READ-RECORD
+           END-IF.
        PROCESS-RECORDS.
+           IF  MUSICAL-GENRE NOT = WS-PREV-GENRE
+               IF  WS-PREV-GENRE NOT = SPACES
+                   PERFORM WRITE-GENRE-SUBTOTAL
+               END-IF
+               MOVE MUSICAL-GENRE TO WS-PREV-GENRE
+               MOVE ZEROS TO WS-GENRE-ACTIVE-TOTAL
+               MOVE ZEROS TO WS-GENRE-ACTIVE-COUNT
+               MOVE ZEROS TO WS-GENRE-DISBAND-TOTAL
+               MOVE ZEROS TO WS-GENRE-DISBAND-COUNT
+           END-IF.
            COMPUTE COMPUTED-COST =(CD-COST + SHIPPING-COST + TAX).
            COMPUTE REC-KTR = REC-KTR + 1 .
-           IF  COMPUTED-COST > 0 AND REC-KTR = 1 THEN
-               COMPUTE  CD-COST-HIGHEST = COMPUTED-COST
-               COMPUTE  CD-COST-LOWEST = COMPUTED-COST
-               COMPUTE  REC-NO-LOWEST = 1
-               COMPUTE REC-NO-HIGHEST = 1
-           END-IF.
-      *    Accumulate COST-TOTAL
-           COMPUTE COST-TOTAL = (COST-TOTAL + COMPUTED-COST).
-           MOVE CD-COST TO CD-COST-D .
-           MOVE SHIPPING-COST TO SHIPPING-COST-D .
-           MOVE TAX TO TAX-D .
-           MOVE SPACES TO DBG-MESSAGE-ALL.
-           PERFORM GET-HIGHEST-LOWEST-CD-COST.
+           COMPUTE WS-JOB-RECORD-COUNT = WS-JOB-RECORD-COUNT + 1 .
+           COMPUTE WS-CKPT-RECORDS-READ = WS-CKPT-RECORDS-READ + 1 .
+           ADD 1 TO WS-CKPT-TALLY.
+           IF WS-CKPT-TALLY = WS-CHECKPOINT-INTERVAL
+               PERFORM 730-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-CKPT-TALLY
+           END-IF.
+           SET COST-ACCEPTED TO TRUE.
+           IF  COMPUTED-COST IS NEGATIVE
+                   OR COMPUTED-COST > WS-COST-CEILING
+               SET COST-REJECTED TO TRUE
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+           IF  COST-ACCEPTED
+               ADD 1 TO WS-ACCEPTED-COUNT
+               IF  BAND-IS-STILL-TOGETHER = 'T'
+                   COMPUTE WS-GENRE-ACTIVE-TOTAL =
+                           WS-GENRE-ACTIVE-TOTAL + COMPUTED-COST
+                   COMPUTE WS-GENRE-ACTIVE-COUNT =
+                           WS-GENRE-ACTIVE-COUNT + 1
+               ELSE
+                   COMPUTE WS-GENRE-DISBAND-TOTAL =
+                           WS-GENRE-DISBAND-TOTAL + COMPUTED-COST
+                   COMPUTE WS-GENRE-DISBAND-COUNT =
+                           WS-GENRE-DISBAND-COUNT + 1
+               END-IF
+               IF  COMPUTED-COST > 0 AND
+                   NOT WS-FIRST-ACCEPTED-DONE THEN
+                   COMPUTE  CD-COST-HIGHEST = COMPUTED-COST
+                   COMPUTE  CD-COST-LOWEST = COMPUTED-COST
+                   COMPUTE  REC-NO-LOWEST = REC-KTR
+                   COMPUTE REC-NO-HIGHEST = REC-KTR
+                   SET WS-FIRST-ACCEPTED-DONE TO TRUE
+               END-IF
+      *        Accumulate COST-TOTAL
+               COMPUTE COST-TOTAL = (COST-TOTAL + COMPUTED-COST)
+               MOVE CD-COST TO CD-COST-D
+               MOVE SHIPPING-COST TO SHIPPING-COST-D
+               MOVE TAX TO TAX-D
+               MOVE SPACES TO DBG-MESSAGE-ALL
+               PERFORM GET-HIGHEST-LOWEST-CD-COST
+           END-IF.
       *    MOVE ' P-RCD ' TO DBG-MSG1 .
       *    WRITE FAVOUT-REC FROM DEBUG-REC.
       *    Just to print debug data
@@ -148,32 +435,199 @@
            MOVE FAVIN-REC TO FAVOUT-REC.
            MOVE COMPUTED-COST TO COMPUTED-COST-OUT.
            MOVE ' Cost is:' TO   COST-IS    .
+           MOVE WS-SOURCE-FILE TO SOURCE-FILE-OUT.
       *  end of  Module 7.2 added code
-           WRITE FAVOUT-REC.
+           IF  BAND-IS-STILL-TOGETHER-OUT = 'T'
+               IF DETAIL-MODE
+                  IF CSV-MODE
+                     MOVE ARTIST-NAME-OUT        TO CSV-ARTIST-NAME-OUT
+                     MOVE NUMBER-OF-MUSICIAN-OUT TO
+                             CSV-NUMBER-OF-MUSICIAN-OUT
+                     MOVE MUSICAL-GENRE-OUT TO
+                             CSV-MUSICAL-GENRE-OUT
+                     MOVE COMPUTED-COST-OUT TO
+                             CSV-COMPUTED-COST-OUT
+                     MOVE BAND-IS-STILL-TOGETHER-OUT TO
+                             CSV-BAND-IS-STILL-TOGETHER-OUT
+                     MOVE SOURCE-FILE-OUT TO CSV-SOURCE-FILE-OUT
+                     WRITE FAVOUT-REC FROM CSV-FAVOUT-REC
+                  ELSE
+                     WRITE FAVOUT-REC
+                  END-IF
+                  COMPUTE CTR-LINES-ACTIVE = CTR-LINES-ACTIVE + 1
+                  IF  CTR-LINES-ACTIVE IS GREATER THAN 30
+                      PERFORM 400-PAGE-CHANGE-ACTIVE
+                  END-IF
+               END-IF
+               COMPUTE WS-ACTIVE-COUNT = WS-ACTIVE-COUNT + 1
+               COMPUTE WS-ACTIVE-TOTAL = WS-ACTIVE-TOTAL +
+                       COMPUTED-COST
+           ELSE
+               IF DETAIL-MODE
+                  IF CSV-MODE
+                     MOVE ARTIST-NAME-OUT        TO CSV-ARTIST-NAME-OUT
+                     MOVE NUMBER-OF-MUSICIAN-OUT TO
+                             CSV-NUMBER-OF-MUSICIAN-OUT
+                     MOVE MUSICAL-GENRE-OUT TO
+                             CSV-MUSICAL-GENRE-OUT
+                     MOVE COMPUTED-COST-OUT TO
+                             CSV-COMPUTED-COST-OUT
+                     MOVE BAND-IS-STILL-TOGETHER-OUT TO
+                             CSV-BAND-IS-STILL-TOGETHER-OUT
+                     MOVE SOURCE-FILE-OUT TO CSV-SOURCE-FILE-OUT
+                     MOVE CSV-FAVOUT-REC TO FAVOUT-REC2
+                  ELSE
+                     MOVE FAVOUT-REC TO FAVOUT-REC2
+                  END-IF
+                  WRITE FAVOUT-REC2
+                  COMPUTE CTR-LINES-DISBAND = CTR-LINES-DISBAND + 1
+                  IF  CTR-LINES-DISBAND IS GREATER THAN 30
+                      PERFORM 400-PAGE-CHANGE-DISBAND
+                  END-IF
+               END-IF
+               COMPUTE WS-DISBANDED-COUNT = WS-DISBANDED-COUNT + 1
+               COMPUTE WS-DISBANDED-TOTAL = WS-DISBANDED-TOTAL +
+                       COMPUTED-COST
+           END-IF.
        CLOSE-FILES.
       *    MOVE SPACES TO DBG-MESSAGE-ALL.
       *    MOVE ' CLOS-FIL ' TO DBG-MSG1 .
       *    WRITE FAVOUT-REC FROM DEBUG-REC.
            CLOSE FAVIN1.
+           IF FAVIN2-IS-AVAILABLE
+              CLOSE FAVIN2
+           END-IF.
+           IF FAVIN3-IS-AVAILABLE
+              CLOSE FAVIN3
+           END-IF.
            CLOSE OUT2.
+           CLOSE OUT3.
+           CLOSE EXCEPTION-FILE.
+           PERFORM 740-CLEAR-CHECKPOINT.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
+       WRITE-EXCEPTION-RECORD.
+           MOVE ARTIST-NAME       TO EXC-ARTIST-NAME.
+           MOVE COMPUTED-COST     TO EXC-COMPUTED-COST.
+           MOVE 'COST OUT OF RANGE - EXCLUDED FROM TOTALS'
+               TO EXC-REASON.
+           WRITE EXCEPTION-REC.
+       710-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FOUND
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE CK-RECORDS-PROCESSED TO WS-CHECKPOINT-SKIP-COUNT
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-SKIP-COUNT TO WS-CKPT-RECORDS-READ.
+       730-WRITE-CHECKPOINT.
+           MOVE WS-CKPT-RECORDS-READ TO CK-RECORDS-PROCESSED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       740-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE 'FAVRPTV2' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
        END-OF-FILE.
            MOVE 'Y' TO LASTREC.
       *    MOVE SPACES TO DBG-MESSAGE-ALL.
       *    MOVE ' E-O-FILE ' TO DBG-MSG1 .
       *    WRITE FAVOUT-REC FROM DEBUG-REC.
+       400-PAGE-CHANGE-ACTIVE.
+           WRITE FAVOUT-REC FROM HEADER-1
+               AFTER ADVANCING PAGE.
+           WRITE FAVOUT-REC FROM COLUMN-HEADING
+               AFTER ADVANCING 2.
+           MOVE ZERO TO CTR-LINES-ACTIVE.
+       400-PAGE-CHANGE-DISBAND.
+           MOVE HEADER-DISBANDED TO FAVOUT-REC2.
+           WRITE FAVOUT-REC2
+               AFTER ADVANCING PAGE.
+           MOVE COLUMN-HEADING TO FAVOUT-REC2.
+           WRITE FAVOUT-REC2
+               AFTER ADVANCING 2.
+           MOVE ZERO TO CTR-LINES-DISBAND.
+       WRITE-GENRE-SUBTOTAL.
+           IF  WS-GENRE-ACTIVE-COUNT > 0
+               MOVE WS-PREV-GENRE TO GS-GENRE-OUT
+               MOVE WS-GENRE-ACTIVE-COUNT TO GS-COUNT-OUT
+               MOVE WS-GENRE-ACTIVE-TOTAL TO GS-TOTAL-OUT
+               WRITE FAVOUT-REC FROM GENRE-SUBTOTAL-LINE
+           END-IF.
+           IF  WS-GENRE-DISBAND-COUNT > 0
+               MOVE WS-PREV-GENRE TO GS-GENRE-OUT
+               MOVE WS-GENRE-DISBAND-COUNT TO GS-COUNT-OUT
+               MOVE WS-GENRE-DISBAND-TOTAL TO GS-TOTAL-OUT
+               WRITE FAVOUT-REC2 FROM GENRE-SUBTOTAL-LINE
+           END-IF.
        WRITE-LAST-REC.
+           IF  WS-PREV-GENRE NOT = SPACES
+               PERFORM WRITE-GENRE-SUBTOTAL
+           END-IF.
       *    last Record Calculations
-           COMPUTE AVREAGE-CD-SALE = COST-TOTAL / REC-KTR .
-           MOVE REC-KTR TO REC-KTR-OUT .
-           MOVE COST-TOTAL TO COST-TOTAL-OUT .
-           MOVE AVREAGE-CD-SALE TO AVREAGE-CD-SALE-OUT .
-           WRITE FAVOUT-REC FROM TRAILLER-1.
+           IF  REC-KTR = ZERO
+               MOVE SPACES TO FAVOUT-REC
+               WRITE FAVOUT-REC FROM NO-RECORDS-LINE
+           ELSE
+               IF  WS-ACCEPTED-COUNT = ZERO
+                   MOVE ZEROS TO AVREAGE-CD-SALE
+               ELSE
+                   COMPUTE AVREAGE-CD-SALE =
+                       COST-TOTAL / WS-ACCEPTED-COUNT
+               END-IF
+               MOVE REC-KTR TO REC-KTR-OUT
+               MOVE COST-TOTAL TO COST-TOTAL-OUT
+               MOVE WS-CURRENCY-CODE TO CURRENCY-CODE-OUT
+               MOVE AVREAGE-CD-SALE TO AVREAGE-CD-SALE-OUT
+               WRITE FAVOUT-REC FROM TRAILLER-1
+           END-IF.
       *     FILL TRAILLER-2
-           MOVE  CD-COST-HIGHEST TO  CD-COST-HIGHEST-D  .
-           MOVE REC-NO-HIGHEST TO  REC-NO-HIGHEST-D  .
-           MOVE  CD-COST-LOWEST TO  CD-COST-LOWEST-D
-           MOVE  REC-NO-LOWEST TO  REC-NO-LOWST-D .
-           WRITE FAVOUT-REC FROM TRAILLER-2 .
+           IF  REC-KTR NOT = ZERO
+               MOVE  CD-COST-HIGHEST TO  CD-COST-HIGHEST-D
+               MOVE REC-NO-HIGHEST TO  REC-NO-HIGHEST-D
+               MOVE  CD-COST-LOWEST TO  CD-COST-LOWEST-D
+               MOVE  REC-NO-LOWEST TO  REC-NO-LOWST-D
+               WRITE FAVOUT-REC FROM TRAILLER-2
+           END-IF.
+           PERFORM WRITE-ACTIVE-DISBANDED-TOTALS.
+           PERFORM 690-SAVE-HISTORY.
+       050-LOAD-HISTORY.
+           OPEN INPUT HIST-FILE.
+           IF  HIST-OK
+               READ HIST-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE HIST-COST-TOTAL TO WS-PRIOR-COST-TOTAL
+               MOVE HIST-REC-COUNT  TO WS-PRIOR-REC-COUNT
+           END-IF.
+           CLOSE HIST-FILE.
+       690-SAVE-HISTORY.
+           COMPUTE WS-CUM-COST-TOTAL = WS-PRIOR-COST-TOTAL + COST-TOTAL.
+           COMPUTE WS-CUM-REC-COUNT  = WS-PRIOR-REC-COUNT + REC-KTR.
+           MOVE WS-CUM-COST-TOTAL TO HIST-COST-TOTAL.
+           MOVE WS-CUM-REC-COUNT  TO HIST-REC-COUNT.
+           OPEN OUTPUT HIST-FILE.
+           WRITE HIST-REC.
+           CLOSE HIST-FILE.
+           MOVE WS-CUM-COST-TOTAL   TO HT-CUM-TOTAL-OUT.
+           MOVE WS-PRIOR-COST-TOTAL TO HT-PRIOR-TOTAL-OUT.
+           WRITE FAVOUT-REC FROM HISTORY-TREND-LINE.
+       WRITE-ACTIVE-DISBANDED-TOTALS.
+           MOVE WS-ACTIVE-COUNT TO AT-COUNT-OUT.
+           MOVE WS-ACTIVE-TOTAL TO AT-TOTAL-OUT.
+           WRITE FAVOUT-REC FROM ACTIVE-SUBTOTAL-LINE.
+           MOVE WS-DISBANDED-COUNT TO DT-COUNT-OUT.
+           MOVE WS-DISBANDED-TOTAL TO DT-TOTAL-OUT.
+           WRITE FAVOUT-REC2 FROM DISBANDED-SUBTOTAL-LINE.
        GET-HIGHEST-LOWEST-CD-COST.
            IF  COMPUTED-COST > CD-COST-HIGHEST THEN
                COMPUTE CD-COST-HIGHEST = COMPUTED-COST
