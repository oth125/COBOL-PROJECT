@@ -4,6 +4,7 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE ASSIGN TO EMPROJ.
+           SELECT REPORT-FILE ASSIGN TO EMPROJRPT.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE RECORDING MODE F.
@@ -19,13 +20,25 @@
            05 EMP-LANG-UAGE-CERT-I          PIC X(20).
            05 EMP-ON-CALL-I                 PIC X(01).
            05 FILLER                        PIC X(02).
+       FD  REPORT-FILE RECORDING MODE F.
+       01  EMP-REPORT-REC.
+           05 ERR-PROJECT        PIC X(4).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ERR-NAME           PIC X(15).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ERR-DAYS            PIC ZZ9.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ERR-OT-HOURS        PIC ZZ9.
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 ERR-BILLING-TOTAL  PIC ZZ,ZZZ,ZZ9.99.
+           05 FILLER             PIC X(29) VALUE SPACES.
        WORKING-STORAGE SECTION.
        77  PROJECT-INDEX     PIC S9(4) COMP.
-       77  TABLE-MAX         PIC S9(4) COMP VALUE 20.
+       77  TABLE-MAX         PIC S9(4) COMP VALUE 200.
        77  SW-END-OF-FILE    PIC X(01) VALUE SPACES.
                 88 END-OF-FILE   VALUE 'Y'.
        01  EMP-PROJECT-TABLE.
-           05 EMP-PROJECT-ITEM OCCURS 20 TIMES.
+           05 EMP-PROJECT-ITEM OCCURS 200 TIMES.
                 10 EMP-PROJECT               PIC X(4).
                 10 EMP-NAME                  PIC X(15).
                 10 EMP-STATE-OFFICE          PIC X(02).
@@ -36,8 +49,13 @@
                 10 EMP-PER-HOUR-OT-RATE      PIC 9(03)99.
                 10 EMP-LANGUAGE-CERT         PIC X(20).
                 10 EMP-ON-CALL               PIC X(01).
+                     88 EMP-IS-ON-CALL        VALUE 'Y' 'y'.
                 10 FILLER                    PIC X(02).
-       77  SUM-1   PIC 9(18) VALUE 0.
+                10 EMP-BILLING-TOTAL         PIC 9(7)V99.
+       77  SUM-1   PIC 9(16)V99 VALUE 0.
+       77  WS-EMP-INDEX   PIC S9(4) COMP VALUE 1.
+       77  WS-EMP-COUNT   PIC S9(4) COMP VALUE 0.
+       77  WS-ON-CALL-PCT PIC V99 VALUE .15.
        PROCEDURE DIVISION.
            PERFORM 000-HOUSEKEEPING.
            PERFORM 100-PROCESS-TABLE-DATA.
@@ -49,24 +67,63 @@
            READ INPUT-FILE
            AT END MOVE 'Y' TO SW-END-OF-FILE.
            PERFORM VARYING PROJECT-INDEX FROM 1 BY 1
-              UNTIL PROJECT-INDEX = TABLE-MAX
+              UNTIL PROJECT-INDEX > TABLE-MAX
            OR END-OF-FILE
                 MOVE EMP-PROJECT-I TO  EMP-PROJECT (PROJECT-INDEX)
                 MOVE EMP-NAME-I TO EMP-NAME (PROJECT-INDEX)
-                MOVE EMP-PROJECT-I             `
-                MOVE EMP-NAME-I
-                MOVE EMP-STATE-OFFICE-
+                MOVE EMP-STATE-OFFICE-I
+                   TO EMP-STATE-OFFICE (PROJECT-INDEX)
                 MOVE EMP-PROJECT-POSITION-I
+                   TO EMP-PROJECT-POSITION (PROJECT-INDEX)
                 MOVE EMP-NBR-DAYS-ON-PROJ-I
+                   TO EMP-NBR-DAYS-ON-PROJ (PROJECT-INDEX)
                 MOVE EMP-NBR-OT-HOURS-I
+                   TO EMP-NBR-OT-HOURS (PROJECT-INDEX)
                 MOVE EMP-PER-DAY-BILLING-RATE-I
+                   TO EMP-PER-DAY-BILLING-RATE (PROJECT-INDEX)
                 MOVE EMP-PER-HOUR-OT-RATE-I
-                MOVE EMP-LANGUAGE-CERT-I
+                   TO EMP-PER-HOUR-OT-RATE (PROJECT-INDEX)
+                MOVE EMP-LANG-UAGE-CERT-I
+                   TO EMP-LANGUAGE-CERT (PROJECT-INDEX)
                 MOVE EMP-ON-CALL-I
+                   TO EMP-ON-CALL (PROJECT-INDEX)
 
                 READ INPUT-FILE
                     AT END MOVE 'Y' TO  SW-END-OF-FILE
                 END-READ
            END-PERFORM.
+           COMPUTE WS-EMP-COUNT = PROJECT-INDEX - 1.
+           IF NOT END-OF-FILE
+              DISPLAY '*** EMPLOYEE-PROJECT TABLE FULL - SOME '
+                 'RECORDS NOT LOADED ***'
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
        100-PROCESS-TABLE-DATA.
+           PERFORM VARYING WS-EMP-INDEX FROM 1 BY 1
+              UNTIL WS-EMP-INDEX > WS-EMP-COUNT
+                COMPUTE EMP-BILLING-TOTAL (WS-EMP-INDEX) =
+                   EMP-PER-DAY-BILLING-RATE (WS-EMP-INDEX)
+                      * EMP-NBR-DAYS-ON-PROJ (WS-EMP-INDEX)
+                 + EMP-PER-HOUR-OT-RATE (WS-EMP-INDEX)
+                      * EMP-NBR-OT-HOURS (WS-EMP-INDEX)
+                IF EMP-IS-ON-CALL (WS-EMP-INDEX)
+                   COMPUTE EMP-BILLING-TOTAL (WS-EMP-INDEX) =
+                      EMP-BILLING-TOTAL (WS-EMP-INDEX)
+                    + EMP-BILLING-TOTAL (WS-EMP-INDEX) * WS-ON-CALL-PCT
+                END-IF
+                ADD EMP-BILLING-TOTAL (WS-EMP-INDEX) TO SUM-1
+           END-PERFORM.
        300-WRAP-UP.
+           PERFORM VARYING WS-EMP-INDEX FROM 1 BY 1
+              UNTIL WS-EMP-INDEX > WS-EMP-COUNT
+                MOVE EMP-PROJECT (WS-EMP-INDEX)     TO ERR-PROJECT
+                MOVE EMP-NAME (WS-EMP-INDEX)         TO ERR-NAME
+                MOVE EMP-NBR-DAYS-ON-PROJ (WS-EMP-INDEX)
+                   TO ERR-DAYS
+                MOVE EMP-NBR-OT-HOURS (WS-EMP-INDEX) TO ERR-OT-HOURS
+                MOVE EMP-BILLING-TOTAL (WS-EMP-INDEX)
+                   TO ERR-BILLING-TOTAL
+                WRITE EMP-REPORT-REC
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+           CLOSE REPORT-FILE.
