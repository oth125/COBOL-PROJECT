@@ -0,0 +1,132 @@
+//DAILYCYC JOB (ACCTNO),'DAILY BATCH CYCLE',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//             REGION=0M
+//*--------------------------------------------------------------
+//* DAILYCYC - RUNS THE DAILY BATCH CYCLE IN FIXED ORDER:
+//*    PAYROL02, FAVRPTV2, STUDENT, TABLES00, TABLES07,
+//*    FILECALC, CBL0001.
+//*
+//* EACH STEP CARRIES COND=(0,NE) ON THE STEPS AHEAD OF IT, SO
+//* A NON-ZERO CONDITION CODE FROM AN EARLIER STEP SKIPS EVERY
+//* STEP BEHIND IT INSTEAD OF RUNNING A LATER STAGE AGAINST
+//* OUTPUT THAT WAS NEVER PRODUCED.  EACH STEP'S OWN COMPLETION
+//* MESSAGE (IEF142I ... COND CODE ...) IN THIS JOB'S SYSOUT IS
+//* THE SUCCESS/FAILURE REPORT FOR THAT STEP.
+//*--------------------------------------------------------------
+//STEPLIB  DD  DSN=USER35.LEARN.COBOL.LOADLIB,DISP=SHR
+//*
+//STEP010  EXEC PGM=PAYROL02
+//EMPTYFIL DD  DSN=USER35.LEARN.COBOL.PAYROLL.IN,DISP=SHR
+//PAYCHECK DD  DSN=USER35.LEARN.COBOL.PAYCHECK.OUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//YTDFILE  DD  DSN=USER35.LEARN.COBOL.YTD.MASTER,DISP=SHR
+//JOBAUDIT DD  DSN=USER35.LEARN.COBOL.JOBAUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//PAYEXCPT DD  DSN=USER35.LEARN.COBOL.PAYEXCPT.OUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//*
+//STEP020  EXEC PGM=FAVRPTV2,COND=(0,NE,STEP010)
+//FAVIN    DD  DSN=USER35.LEARN.COBOL.FAVIN.DATA,DISP=SHR
+//FAVRPT   DD  DSN=USER35.LEARN.COBOL.FAVRPT.OUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//FAVRPTD  DD  DSN=USER35.LEARN.COBOL.FAVRPTD.OUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//FAVHIST  DD  DSN=USER35.LEARN.COBOL.FAVHIST,DISP=SHR
+//JOBAUDIT DD  DSN=USER35.LEARN.COBOL.JOBAUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//FAVEXCPT DD  DSN=USER35.LEARN.COBOL.FAVEXCPT.OUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//CHKPOINT DD  DSN=USER35.LEARN.COBOL.FAVRPTV2.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//SYSIN    DD  *
+P
+D
+/*
+//*
+//STEP030  EXEC PGM=STUDENT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STDNTFL  DD  DSN=USER35.LEARN.COBOL.STUDENT.DATA,DISP=SHR
+//PROPOSAL DD  DSN=USER35.LEARN.COBOL.CREDITS.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=132
+//JOBAUDIT DD  DSN=USER35.LEARN.COBOL.JOBAUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//CHKPOINT DD  DSN=USER35.LEARN.COBOL.STUDENT.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//SYSIN    DD  *
+P
+D
+/*
+//*
+//STEP040  EXEC PGM=TABLES00,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//EMPFILE  DD  DSN=USER35.LEARN.COBOL.EMPLOYEE.DATA,DISP=SHR
+//PHONEOUT DD  DSN=USER35.LEARN.COBOL.PHONES.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=132
+//JOBAUDIT DD  DSN=USER35.LEARN.COBOL.JOBAUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//SYSIN    DD  *
+R
+/*
+//*
+//STEP050  EXEC PGM=TABLES07,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//STDNTCRS DD  DSN=USER35.LEARN.COBOL.STUDENT.COURSES,DISP=SHR
+//STCRSRPT DD  DSN=USER35.LEARN.COBOL.COURSE.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=132
+//JOBAUDIT DD  DSN=USER35.LEARN.COBOL.JOBAUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//CHKPOINT DD  DSN=USER35.LEARN.COBOL.TABLES07.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//SYSIN    DD  *
+MUSIC101
+A
+MUSIC101
+A
+/*
+//*
+//STEP060  EXEC PGM=FILECALC,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050))
+//INVALS   DD  DSN=USER35.LEARN.COBOL.INVALS.DATA,DISP=SHR
+//PRTLINE  DD  DSN=USER35.LEARN.COBOL.FILECALC.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//*
+//STEP070  EXEC PGM=CBL0001,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040),(0,NE,STEP050),
+//             (0,NE,STEP060))
+//ACCTREC  DD  DSN=USER35.LEARN.COBOL.ACCT.DATA,DISP=SHR
+//PRTLINE  DD  DSN=USER35.LEARN.COBOL.CBL0001.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//OVERLIM  DD  DSN=USER35.LEARN.COBOL.OVERLIMIT.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//JOBAUDIT DD  DSN=USER35.LEARN.COBOL.JOBAUDIT.LOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=80
+//ACCTEXCP DD  DSN=USER35.LEARN.COBOL.ACCTEXCP.OUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//SYSIN    DD  *
+P
+D
+/*
+//
