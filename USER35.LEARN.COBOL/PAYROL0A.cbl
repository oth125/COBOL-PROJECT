@@ -1,77 +1,161 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROL0A.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WS-SPACE             PIC X(1) VALUE SPACE.
-       01  PAYSTUB-V20.
-           05 REPORT-DATE                       PIC XX/XX/XXXX.
-           05 FULLNAME.
-                10 WS-FNAME                     PIC X(14).
-                10 WS-LNAME                     PIC X(16).
-           05 WS-ADDRESS.
-                10 WS-CITY                      PIC X(20).
-                10 WS-STREET.
-                    15  WS-STREET-NBR           PIC 9(03).
-                    15  WS-STREET-NAME          PIC X(20).
-                10 WS-STATE     PIC X(02).
-                10 ZIP.
-                     15 WS-ZIP-FIRST-5          PIC X(05).
-                     15 FILLER                  PIC X(01) VALUE '-'.
-                     15 WS-ZIP-PLUS-4           PIC X(04).
-           05 WS-PAYROLL.
-                10 WS-EMP-TYPE                  PIC X(01).
-                    88  FULL-TIME       VALUE 'F'.
-                    88  PART-TIME       VALUE 'P'.
-                10 WS-FULL-TIME.
-                    15 WS-FULL-TIME-SALARY       PIC 9(6)V99 VALUE
-                               ZEROS.
-                    15 WS-FULL-TIME-BONUS           PIC V99.
-                10  WS-HOURLY.
-                    15  WS-HOURS-WORKED             PIC 9(02).
-                    15  WS-RATE                     PIC 9(3).
-                    15  WS-OT-COMP                  PIC V99.
-                    15  WS-40-DIFF                  PIC 99.
-                    15  WS-PART-TIME-SALARY         PIC 9(6)V99.
-                    15  FILLER                      PIC X(40).
-      *
-       PROCEDURE DIVISION.
-           PERFORM ASSIGNMENT-PARAGRAPH.
-           PERFORM DISPLAY-DATA-PARAGRAPH.
-           GOBACK.
-       ASSIGNMENT-PARAGRAPH.
-           MOVE 'F' TO WS-EMP-TYPE.
-           MOVE  "Millard Fillmore" TO FULLNAME.
-           MOVE  61 TO WS-STREET-NBR.
-           MOVE 'BRIGHAM TAVERN LANE' TO WS-STREET-NAME.
-           MOVE  FUNCTION CURRENT-DATE TO REPORT-DATE.
-           MOVE 'NC' TO WS-STATE.
-           MOVE '90210' TO WS-ZIP-FIRST-5.
-           MOVE '1111'  TO WS-ZIP-PLUS-4.
-           PERFORM CONDITIONAL-SELECTION.
-       CONDITIONAL-SELECTION.
-           IF  FULL-TIME
-               PERFORM FULL-TIME-PARA
-           ELSE IF PART-TIME
-                PERFORM PART-TIME-PARA
-           ELSE
-                DISPLAY 'BAD DATA'
-           END-IF.
-       FULL-TIME-PARA.
-           MOVE 50000 TO WS-FULL-TIME-SALARY.
-           MOVE .2      TO WS-FULL-TIME-BONUS.
-           COMPUTE WS-FULL-TIME-SALARY =
-                WS-FULL-TIME-SALARY * (WS-FULL-TIME-BONUS).
-       PART-TIME-PARA.
-           MOVE 45  TO WS-HOURS-WORKED.
-           MOVE 15  TO WS-RATE.
-           MOVE .2  TO WS-OT-COMP.
-           COMPUTE WS-40-DIFF = WS-HOURS-WORKED - 40.
-           COMPUTE WS-PART-TIME-SALARY =
-                (WS-HOURS-WORKED * WS-RATE).
-           COMPUTE WS-PART-TIME-SALARY = WS-PART-TIME-SALARY +
-                   (WS-40-DIFF * WS-RATE) * (1 + WS-OT-COMP).
-       DISPLAY-DATA-PARAGRAPH.
-           DISPLAY "FULL-NAME: " FULLNAME.
-           DISPLAY "ADDRESS: " WS-ADDRESS.
-           DISPLAY "PAY-STUB: " WS-PAYROLL.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROL0A.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYSTUB-IN-FILE ASSIGN TO PAYSTUBS
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS PS-F-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYSTUB-IN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 103 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYSTUB-IN-REC.
+       01  PAYSTUB-IN-REC.
+           05 PS-EMP-TYPE                  PIC X(01).
+           05 PS-FNAME                     PIC X(14).
+           05 PS-LNAME                     PIC X(16).
+           05 PS-CITY                      PIC X(20).
+           05 PS-STREET-NBR                PIC 9(03).
+           05 PS-STREET-NAME               PIC X(20).
+           05 PS-STATE                     PIC X(02).
+           05 PS-ZIP-FIRST-5               PIC X(05).
+           05 PS-ZIP-PLUS-4                PIC X(04).
+           05 PS-FULL-TIME-SALARY          PIC 9(6)V99.
+           05 PS-FULL-TIME-BONUS           PIC V99.
+           05 PS-HOURS-WORKED              PIC 9(02).
+           05 PS-RATE                      PIC 9(3).
+           05 PS-OT-COMP                   PIC V99.
+       WORKING-STORAGE SECTION.
+       77  WS-SPACE             PIC X(1) VALUE SPACE.
+       77  PS-F-STATUS          PIC X(02) VALUE SPACES.
+           88  PS-OK                       VALUE '00'.
+       77  PS-EOF                PIC X(01) VALUE 'N'.
+           88  PS-END-OF-FILE               VALUE 'Y'.
+       01  PAYSTUB-V20.
+           05 REPORT-DATE                       PIC XX/XX/XXXX.
+           05 FULLNAME.
+                10 WS-FNAME                     PIC X(14).
+                10 WS-LNAME                     PIC X(16).
+           05 WS-ADDRESS.
+                10 WS-CITY                      PIC X(20).
+                10 WS-STREET.
+                    15  WS-STREET-NBR           PIC 9(03).
+                    15  WS-STREET-NAME          PIC X(20).
+                10 WS-STATE     PIC X(02).
+                10 ZIP.
+                     15 WS-ZIP-FIRST-5          PIC X(05).
+                     15 FILLER                  PIC X(01) VALUE '-'.
+                     15 WS-ZIP-PLUS-4           PIC X(04).
+           05 WS-PAYROLL.
+                10 WS-EMP-TYPE                  PIC X(01).
+                    88  FULL-TIME       VALUE 'F'.
+                    88  PART-TIME       VALUE 'P'.
+                10 WS-FULL-TIME.
+                    15 WS-FULL-TIME-SALARY       PIC 9(6)V99 VALUE
+                               ZEROS.
+                    15 WS-FULL-TIME-BONUS           PIC V99.
+                10  WS-HOURLY.
+                    15  WS-HOURS-WORKED             PIC 9(02).
+                    15  WS-RATE                     PIC 9(3).
+                    15  WS-OT-COMP                  PIC V99.
+                    15  WS-40-DIFF                  PIC S99.
+                    15  WS-PART-TIME-SALARY         PIC 9(6)V99.
+                    15  FILLER                      PIC X(40).
+                10  WS-DEDUCTIONS.
+                    15  WS-GROSS-PAY                PIC 9(6)V99.
+                    15  WS-FEDERAL-TAX-RATE         PIC V999 VALUE
+                               .150.
+                    15  WS-STATE-TAX-RATE           PIC V999 VALUE
+                               .050.
+                    15  WS-BENEFITS-DEDUCTION       PIC 9(3)V99 VALUE
+                               75.00.
+                    15  WS-FEDERAL-TAX-AMT          PIC 9(6)V99.
+                    15  WS-STATE-TAX-AMT            PIC 9(6)V99.
+                    15  WS-NET-PAY                  PIC 9(6)V99.
+      *
+       PROCEDURE DIVISION.
+           PERFORM 000-HOUSEKEEPING.
+           PERFORM 100-PROCESS-EMPLOYEES UNTIL PS-END-OF-FILE.
+           PERFORM 900-CLOSE-FILES.
+           GOBACK.
+       000-HOUSEKEEPING.
+           OPEN INPUT PAYSTUB-IN-FILE.
+           IF  NOT PS-OK
+               DISPLAY 'PAYSTUBS FILE NOT AVAILABLE - STATUS: '
+                       PS-F-STATUS
+               MOVE 'Y' TO PS-EOF
+           ELSE
+               PERFORM 200-READ-PAYSTUB-IN
+           END-IF.
+       100-PROCESS-EMPLOYEES.
+           PERFORM ASSIGNMENT-PARAGRAPH.
+           PERFORM CONDITIONAL-SELECTION.
+           PERFORM DISPLAY-DATA-PARAGRAPH.
+           PERFORM 200-READ-PAYSTUB-IN.
+       200-READ-PAYSTUB-IN.
+           READ PAYSTUB-IN-FILE
+               AT END MOVE 'Y' TO PS-EOF
+           END-READ.
+       900-CLOSE-FILES.
+           CLOSE PAYSTUB-IN-FILE.
+       ASSIGNMENT-PARAGRAPH.
+           MOVE PS-EMP-TYPE         TO WS-EMP-TYPE.
+           MOVE PS-FNAME            TO WS-FNAME.
+           MOVE PS-LNAME            TO WS-LNAME.
+           MOVE PS-CITY             TO WS-CITY.
+           MOVE PS-STREET-NBR       TO WS-STREET-NBR.
+           MOVE PS-STREET-NAME      TO WS-STREET-NAME.
+           MOVE PS-STATE            TO WS-STATE.
+           MOVE PS-ZIP-FIRST-5      TO WS-ZIP-FIRST-5.
+           MOVE PS-ZIP-PLUS-4       TO WS-ZIP-PLUS-4.
+           MOVE PS-FULL-TIME-SALARY TO WS-FULL-TIME-SALARY.
+           MOVE PS-FULL-TIME-BONUS  TO WS-FULL-TIME-BONUS.
+           MOVE PS-HOURS-WORKED     TO WS-HOURS-WORKED.
+           MOVE PS-RATE             TO WS-RATE.
+           MOVE PS-OT-COMP          TO WS-OT-COMP.
+           MOVE  FUNCTION CURRENT-DATE TO REPORT-DATE.
+       CONDITIONAL-SELECTION.
+           IF  FULL-TIME
+               PERFORM FULL-TIME-PARA
+           ELSE IF PART-TIME
+                PERFORM PART-TIME-PARA
+           ELSE
+                DISPLAY 'BAD DATA'
+           END-IF.
+       FULL-TIME-PARA.
+           COMPUTE WS-FULL-TIME-SALARY =
+                WS-FULL-TIME-SALARY * (WS-FULL-TIME-BONUS + 1).
+           MOVE WS-FULL-TIME-SALARY TO WS-GROSS-PAY.
+           PERFORM CALCULATE-DEDUCTIONS.
+       PART-TIME-PARA.
+           COMPUTE WS-PART-TIME-SALARY =
+                (WS-HOURS-WORKED * WS-RATE).
+           IF WS-HOURS-WORKED > 40
+                COMPUTE WS-40-DIFF = WS-HOURS-WORKED - 40
+                COMPUTE WS-PART-TIME-SALARY = WS-PART-TIME-SALARY +
+                        (WS-40-DIFF * WS-RATE) * (1 + WS-OT-COMP)
+           END-IF.
+           MOVE WS-PART-TIME-SALARY TO WS-GROSS-PAY.
+           PERFORM CALCULATE-DEDUCTIONS.
+       CALCULATE-DEDUCTIONS.
+           COMPUTE WS-FEDERAL-TAX-AMT ROUNDED =
+                WS-GROSS-PAY * WS-FEDERAL-TAX-RATE.
+           COMPUTE WS-STATE-TAX-AMT ROUNDED =
+                WS-GROSS-PAY * WS-STATE-TAX-RATE.
+           COMPUTE WS-NET-PAY ROUNDED = WS-GROSS-PAY -
+                WS-FEDERAL-TAX-AMT - WS-STATE-TAX-AMT -
+                WS-BENEFITS-DEDUCTION.
+       DISPLAY-DATA-PARAGRAPH.
+           DISPLAY "REPORT-DATE: " REPORT-DATE.
+           DISPLAY "FULL-NAME: " FULLNAME.
+           DISPLAY "ADDRESS: " WS-ADDRESS.
+           DISPLAY "PAY-STUB: " WS-PAYROLL.
+           DISPLAY "GROSS PAY: " WS-GROSS-PAY.
+           DISPLAY "FEDERAL TAX: " WS-FEDERAL-TAX-AMT.
+           DISPLAY "STATE TAX: " WS-STATE-TAX-AMT.
+           DISPLAY "BENEFITS: " WS-BENEFITS-DEDUCTION.
+           DISPLAY "NET PAY: " WS-NET-PAY.
