@@ -1,34 +1,62 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTCOB2.
-      * Comment: This program Displays a number of text strings
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 ACCT-VAL-A         PIC S9(15)V9(02) COMP-3 .
-
-       77 ACCT-VAL-B-01      PIC S9(16)V9(02) VALUE 0.
-       77 ACCT-VAL-B-02      PIC S9(13)V9(05) VALUE 0 .
-       77 ACCT-VAL-C         PIC S9(16)V9(02) VALUE 0 .
-       77 ACCT-RESULT        PIC S9(15)V9(02) VALUE 0 .
-       PROCEDURE DIVISION.
-           MOVE 2500.87 TO ACCT-VAL-A
-           MOVE 12285 TO ACCT-VAL-B-01
-           MOVE 12285 TO ACCT-VAL-B-02
-           MOVE 4387.5 TO ACCT-VAL-C
-           COMPUTE ACCT-RESULT  ROUNDED =
-             (ACCT-VAL-A / ( ACCT-VAL-B-01 +  ACCT-VAL-C) * 100 ).
-             DISPLAY ACCT-RESULT
-      *      The actual problem is a poorly-formed COMPUTE.
-      *  TRY TO  Do
-      *  multiplication first =>which increase the value
-      *  ( or even elemenate ) decimal postions ==> no rounding
-      *   and do the division at last to just make round one time
-      *https://stackoverflow.com/questions/25127356/cobol-compute-issues
-      *   Corrected answer due to rearranged compute
-           COMPUTE ACCT-RESULT  ROUNDED =
-              ACCT-VAL-A * 100 / ( ACCT-VAL-B-01 +  ACCT-VAL-C)  .
-             DISPLAY ACCT-RESULT
-           COMPUTE ACCT-RESULT  ROUNDED =
-             (ACCT-VAL-A / ( ACCT-VAL-B-02 +  ACCT-VAL-C) * 100 ).
-             DISPLAY ACCT-RESULT
-           GOBACK.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTCOB2.
+      * Comment: This program Displays a number of text strings
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-VALS-FILE ASSIGN TO ACCTVALS
+                     ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-VALS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ACCT-VALS-REC.
+       01  ACCT-VALS-REC.
+           05  AVF-ACCT-VAL-A   PIC 9(11)V99.
+           05  AVF-ACCT-VAL-B   PIC 9(11)V99.
+           05  AVF-ACCT-VAL-C   PIC 9(11)V99.
+           05  FILLER           PIC X(41).
+       WORKING-STORAGE SECTION.
+       77 ACCT-VALS-EOF      PIC X(1) VALUE SPACE.
+            88  ACCT-VALS-EOF-REACHED VALUE 'Y'.
+       77 ACCT-VAL-A         PIC S9(15)V9(02) COMP-3 .
+
+       77 ACCT-VAL-B-01      PIC S9(16)V9(02) VALUE 0.
+       77 ACCT-VAL-B-02      PIC S9(13)V9(05) VALUE 0 .
+       77 ACCT-VAL-C         PIC S9(16)V9(02) VALUE 0 .
+       77 ACCT-RESULT        PIC S9(15)V9(02) VALUE 0 .
+       PROCEDURE DIVISION.
+           OPEN INPUT ACCT-VALS-FILE.
+           PERFORM READ-ACCT-VALS.
+           PERFORM PROCESS-ACCT-VALS UNTIL ACCT-VALS-EOF-REACHED.
+           CLOSE ACCT-VALS-FILE.
+           GOBACK.
+       READ-ACCT-VALS.
+           READ ACCT-VALS-FILE
+              AT END MOVE 'Y' TO ACCT-VALS-EOF
+           END-READ.
+       PROCESS-ACCT-VALS.
+           MOVE AVF-ACCT-VAL-A TO ACCT-VAL-A.
+           MOVE AVF-ACCT-VAL-B TO ACCT-VAL-B-01.
+           MOVE AVF-ACCT-VAL-B TO ACCT-VAL-B-02.
+           MOVE AVF-ACCT-VAL-C TO ACCT-VAL-C.
+           COMPUTE ACCT-RESULT  ROUNDED =
+             (ACCT-VAL-A / ( ACCT-VAL-B-01 +  ACCT-VAL-C) * 100 ).
+           DISPLAY 'POORLY-FORMED RESULT: ' ACCT-RESULT
+      *      The actual problem is a poorly-formed COMPUTE.
+      *  TRY TO  Do
+      *  multiplication first =>which increase the value
+      *  ( or even elemenate ) decimal postions ==> no rounding
+      *   and do the division at last to just make round one time
+      *https://stackoverflow.com/questions/25127356/cobol-compute-issues
+      *   Corrected answer due to rearranged compute
+           COMPUTE ACCT-RESULT  ROUNDED =
+              ACCT-VAL-A * 100 / ( ACCT-VAL-B-01 +  ACCT-VAL-C)  .
+           DISPLAY 'CORRECTED RESULT: ' ACCT-RESULT
+           COMPUTE ACCT-RESULT  ROUNDED =
+             (ACCT-VAL-A / ( ACCT-VAL-B-02 +  ACCT-VAL-C) * 100 ).
+           DISPLAY 'POORLY-FORMED RESULT (ALT SCALE): ' ACCT-RESULT
+           PERFORM READ-ACCT-VALS.
