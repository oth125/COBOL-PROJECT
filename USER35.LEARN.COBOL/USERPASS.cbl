@@ -8,6 +8,7 @@
            SELECT PASS-REC  ASSIGN TO PASSFILE
                      FILE STATUS IS PASSFILE-F-STATUS.
            SELECT OUT2    ASSIGN TO PRTLINE.
+           SELECT AUDIT-REC ASSIGN TO AUDITLOG.
        DATA DIVISION.
        FILE SECTION.
        FD  PASS-REC
@@ -19,6 +20,7 @@
        01 PASSFILE-REC.
           05 PFILE-USER                PIC X(10) .
           05 PFILE-PASS                PIC X(10).
+          05 PFILE-FAIL-COUNT          PIC 9(1)   VALUE 0.
        FD  OUT2
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -27,6 +29,19 @@
            DATA RECORD IS OUTFILE-REC.
        01 OUTFILE-REC.
           05 FILLER            PIC X(80).
+       FD  AUDIT-REC
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS AUDIT-LOG-REC.
+       01 AUDIT-LOG-REC.
+          05 AUDIT-TIMESTAMP   PIC X(15).
+          05 FILLER            PIC X(1)  VALUE SPACE.
+          05 AUDIT-USER        PIC X(10).
+          05 FILLER            PIC X(1)  VALUE SPACE.
+          05 AUDIT-RESULT      PIC X(30).
+          05 FILLER            PIC X(23) VALUE SPACES.
        WORKING-STORAGE SECTION.
        01 HEADER-1.
           05 FILLER                     PIC X(30)   VALUE SPACES.
@@ -36,7 +51,7 @@
           05 FILLER PIC X(20)       VALUE 'ENTERED UserName:'.
           05 USER-NAME      PIC X(10)  VALUE  SPACES  .
           05 FILLER PIC X(20)       VALUE 'ENTERED Password:'.
-          05 PASS-WORD     PIC X(10)  VALUE  SPACES  .
+          05 PASS-WORD-MASKED PIC X(10)  VALUE  SPACES  .
           05 MESSAGE-RZLT        PIC X(30)   .
        01 TRAILLER-3.
           05 FILLER PIC X(30) VALUE 'FROM PASSWORDS FILE UserName:'.
@@ -44,17 +59,25 @@
           05 FILLER PIC X(15)       VALUE 'READ Password:'.
           05 PASS-WORD-OUT     PIC X(10)  VALUE  SPACES  .
 
+       77 PFILE-PASS-MASKED PIC X(10)  VALUE SPACES.
+
        77 LASTREC     PIC X.
              88 NO-MORE-RECORDS VALUE 'Y'.
        77 PASSFILE-F-STATUS PIC XX .
        77 TRIAL-KTR    PIC 9(1) VALUE 0 .
+       77 PASS-WORD    PIC X(10)  VALUE SPACES.
+       77 WS-MASK-SUB  PIC 99 COMP VALUE 0.
+       77 WS-CHANGE-PW-RESPONSE PIC X VALUE 'N'.
+             88 CHANGE-PASSWORD VALUE 'Y' 'y'.
+       77 NEW-PASS-WORD PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
            OPEN OUTPUT OUT2.
+           OPEN EXTEND AUDIT-REC.
            WRITE OUTFILE-REC FROM HEADER-1.
            MOVE SPACES TO OUTFILE-REC.
            WRITE OUTFILE-REC AFTER ADVANCING 1 LINES.
            PERFORM UNTIL TRIAL-KTR = 3 OR USER-NAME IS NUMERIC
-               OPEN INPUT PASS-REC
+               OPEN I-O PASS-REC
       *        Prime Read
                PERFORM ACCEPT-User-Name
                PERFORM READ-RECORD
@@ -68,6 +91,7 @@
                COMPUTE TRIAL-KTR = TRIAL-KTR + 1
             END-PERFORM
            CLOSE OUT2.
+           CLOSE AUDIT-REC.
            STOP RUN.
        ACCEPT-User-Name.
            MOVE SPACES TO USER-NAME, PASS-WORD  , MESSAGE-RZLT.
@@ -75,9 +99,26 @@
            ACCEPT USER-NAME .
            DISPLAY 'ENTER THE PASSWORD  '
            ACCEPT PASS-WORD .
+           PERFORM Mask-Password.
            MOVE  ' JUST ENTERED ' TO MESSAGE-RZLT
            DISPLAY TRAILLER-2.
            WRITE OUTFILE-REC  FROM TRAILLER-2 .
+       Mask-Password.
+           MOVE SPACES TO PASS-WORD-MASKED.
+           PERFORM Mask-One-Character
+              VARYING WS-MASK-SUB FROM 1 BY 1 UNTIL WS-MASK-SUB > 10.
+       Mask-One-Character.
+           IF PASS-WORD(WS-MASK-SUB:1) NOT = SPACE
+              MOVE '*' TO PASS-WORD-MASKED(WS-MASK-SUB:1)
+           END-IF.
+       Mask-Stored-Password.
+           MOVE SPACES TO PFILE-PASS-MASKED.
+           PERFORM Mask-One-Stored-Character
+              VARYING WS-MASK-SUB FROM 1 BY 1 UNTIL WS-MASK-SUB > 10.
+       Mask-One-Stored-Character.
+           IF PFILE-PASS(WS-MASK-SUB:1) NOT = SPACE
+              MOVE '*' TO PFILE-PASS-MASKED(WS-MASK-SUB:1)
+           END-IF.
        READ-RECORD.
            READ PASS-REC
       *         AT END   MOVE 'Y' TO LASTREC
@@ -88,25 +129,59 @@
 
        Check-User-Name.
             MOVE PFILE-USER TO  USER-NAME-OUT
-            MOVE PFILE-PASS TO  PASS-WORD-OUT
+            PERFORM Mask-Stored-Password
+            MOVE PFILE-PASS-MASKED TO  PASS-WORD-OUT
             WRITE OUTFILE-REC  FROM TRAILLER-3 .
-            EVALUATE TRUE ALSO TRUE
-              WHEN USER-NAME NOT = PFILE-USER  ALSO TRUE
-                 MOVE  'Wrong ID'  TO MESSAGE-RZLT
-              WHEN USER-NAME = PFILE-USER ALSO PASS-WORD NOT= PFILE-PASS
-                 MOVE  'Bad Password'  TO MESSAGE-RZLT
-              WHEN USER-NAME = PFILE-USER  ALSO PASS-WORD = PFILE-PASS
-                 MOVE  'Welcome to COBOL'  TO MESSAGE-RZLT
-      *          SET EXIT CONTER
-                 MOVE 'Y' TO LASTREC
-                 COMPUTE TRIAL-KTR = 2
-              WHEN OTHER
-                 MOVE  'Other condition'  TO MESSAGE-RZLT
-            END-EVALUATE .
+            IF USER-NAME = PFILE-USER AND PFILE-FAIL-COUNT >= 3
+               MOVE  'Account Locked Out'  TO MESSAGE-RZLT
+               MOVE 'Y' TO LASTREC
+               COMPUTE TRIAL-KTR = 3
+            ELSE
+               EVALUATE TRUE ALSO TRUE
+                 WHEN USER-NAME NOT = PFILE-USER  ALSO TRUE
+                    MOVE  'Wrong ID'  TO MESSAGE-RZLT
+                 WHEN USER-NAME = PFILE-USER
+                      ALSO PASS-WORD NOT= PFILE-PASS
+                    MOVE  'Bad Password'  TO MESSAGE-RZLT
+                    ADD 1 TO PFILE-FAIL-COUNT
+                    REWRITE PASSFILE-REC
+                 WHEN USER-NAME = PFILE-USER
+                      ALSO PASS-WORD = PFILE-PASS
+                    MOVE  'Welcome to COBOL'  TO MESSAGE-RZLT
+      *             SET EXIT CONTER
+                    MOVE 'Y' TO LASTREC
+                    COMPUTE TRIAL-KTR = 2
+                    MOVE 0 TO PFILE-FAIL-COUNT
+                    REWRITE PASSFILE-REC
+                    PERFORM Offer-Password-Change
+                 WHEN OTHER
+                    MOVE  'Other condition'  TO MESSAGE-RZLT
+               END-EVALUATE
+            END-IF.
+
+       Offer-Password-Change.
+           MOVE 'N' TO WS-CHANGE-PW-RESPONSE.
+           DISPLAY 'CHANGE YOUR PASSWORD NOW? (Y/N) '
+           ACCEPT WS-CHANGE-PW-RESPONSE.
+           IF CHANGE-PASSWORD
+              DISPLAY 'ENTER THE NEW PASSWORD  '
+              ACCEPT NEW-PASS-WORD
+              MOVE NEW-PASS-WORD TO PFILE-PASS
+              REWRITE PASSFILE-REC
+              MOVE NEW-PASS-WORD TO PASS-WORD
+              PERFORM Mask-Password
+              MOVE 'Password Changed' TO MESSAGE-RZLT
+           END-IF.
 
        WRITE-CHK-RZLT-RECORD.
             DISPLAY MESSAGE-RZLT
             WRITE OUTFILE-REC  FROM TRAILLER-2 .
+            PERFORM Write-Audit-Record.
+       Write-Audit-Record.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO AUDIT-TIMESTAMP.
+           MOVE USER-NAME      TO AUDIT-USER.
+           MOVE MESSAGE-RZLT   TO AUDIT-RESULT.
+           WRITE AUDIT-LOG-REC.
        END-OF-FILE.
            MOVE 'Y' TO LASTREC.
 
