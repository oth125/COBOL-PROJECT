@@ -1,11 +1,29 @@
 000100 IDENTIFICATION DIVISION.                                         00000100
 000200 PROGRAM-ID. SMPLCALC.                                            00000200
 000300 ENVIRONMENT DIVISION.                                            00000300
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-VALS ASSIGN TO CALCVALS
+                     ORGANIZATION IS SEQUENTIAL.
 000400 DATA DIVISION.                                                   00000400
+       FILE SECTION.
+       FD  CALC-VALS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CALC-VALS-REC.
+       01  CALC-VALS-REC.
+           05  CV-FIRST-NUMBER    PIC 99.
+           05  CV-SECOND-NUMBER   PIC 99.
+           05  CV-FUNCTION        PIC X(1).
+           05  FILLER             PIC X(75).
 000600 WORKING-STORAGE SECTION.                                         00000500
-000800 77  FIRST-NUMBER PIC 99 VALUE  9.                                00000600
-000900 77  SECOND-NUMBER PIC 99 VALUE 12.                               00000700
+000800 77  FIRST-NUMBER PIC 99 VALUE  0.                                00000600
+000900 77  SECOND-NUMBER PIC 99 VALUE 0.                                00000700
 001000 77  THE-RESULT PIC 99.                                           00000800
+       77  CALC-VALS-EOF PIC X(1) VALUE SPACE.
+            88  CALC-VALS-EOF-REACHED VALUE 'Y'.
 001100 77  THE-FUNCTION PIC X(1).
             88  ADDTION            VALUE 'A' .
             88  SUBTRACTION        VALUE 'S' .
@@ -17,19 +35,21 @@
 001200 PROCEDURE DIVISION.                                              00001000
 001400 PROGRAM-BEGIN.                                                   00001100
 001600     DISPLAY "This program acts like a really simple calculator". 00001200
-           MOVE 'A' TO THE-FUNCTION.                                    00001300
-               PERFORM COMPUTE-AND-DISPLAY.                                 0000
-           MOVE 'S' TO THE-FUNCTION.                                    00001500
-               PERFORM COMPUTE-AND-DISPLAY.                                 0000
-           MOVE 'D' TO THE-FUNCTION.                                    00001700
-               PERFORM COMPUTE-AND-DISPLAY.                                 0000
-           MOVE 'M' TO THE-FUNCTION.                                    00001900
-              PERFORM COMPUTE-AND-DISPLAY.
-           MOVE 'E' TO THE-FUNCTION.                                    00001900
-               PERFORM COMPUTE-AND-DISPLAY.
-           MOVE 'R' TO THE-FUNCTION.                                    00001900
-               PERFORM COMPUTE-AND-DISPLAY.                                 0000
+           OPEN INPUT CALC-VALS.
+           PERFORM READ-CALC-VALS.
+           PERFORM PROCESS-CALC-VALS UNTIL CALC-VALS-EOF-REACHED.
+           CLOSE CALC-VALS.
            GOBACK.                                                      00002100
+       READ-CALC-VALS.
+           READ CALC-VALS
+              AT END MOVE 'Y' TO CALC-VALS-EOF
+           END-READ.
+       PROCESS-CALC-VALS.
+           MOVE CV-FIRST-NUMBER  TO FIRST-NUMBER.
+           MOVE CV-SECOND-NUMBER TO SECOND-NUMBER.
+           MOVE CV-FUNCTION      TO THE-FUNCTION.
+           PERFORM COMPUTE-AND-DISPLAY.
+           PERFORM READ-CALC-VALS.
 003000 COMPUTE-AND-DISPLAY.                                             00002200
                IF ADDTION
 003100            COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER     00002400
