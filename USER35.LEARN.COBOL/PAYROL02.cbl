@@ -12,9 +12,15 @@
       *    ASSIGN TO UT-S-PAYCHECK                                      00001200
       *        ACCESS MODE IS SEQUENTIAL.                               00001300
            SELECT PAYROLL  ASSIGN TO EMPTYFIL                           00001400
-           ORGANIZATION IS SEQUENTIAL.                                  00001500
+           ORGANIZATION IS SEQUENTIAL                                   00001450
+           FILE STATUS IS PAYROLL-F-STATUS.                             00001480
            SELECT PAYCHECK ASSIGN TO PAYCHECK                           00001600
            ACCESS MODE IS SEQUENTIAL.                                   00001700
+           SELECT YTD-MASTER ASSIGN TO YTDFILE                          00001720
+           ORGANIZATION IS SEQUENTIAL                                   00001740
+           FILE STATUS IS YTD-F-STATUS.                                 00001760
+           SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
+           SELECT EXCEPTION-FILE ASSIGN TO PAYEXCPT.
        DATA DIVISION.                                                   00001800
        FILE SECTION.                                                    00001900
        FD  PAYROLL                                                      00002000
@@ -31,10 +37,77 @@
            BLOCK CONTAINS 0 RECORDS                                     00003100
            DATA RECORD IS PAYCHECK-REC.                                 00003200
        01  PAYCHECK-REC  PIC X(80).                                     00003300
+       FD  YTD-MASTER                                                   00003320
+           RECORDING MODE IS F                                          00003330
+           LABEL RECORDS ARE STANDARD                                   00003340
+           RECORD CONTAINS 36 CHARACTERS                                00003350
+           BLOCK CONTAINS 0 RECORDS                                     00003360
+           DATA RECORD IS YTD-REC.                                      00003370
+       01  YTD-REC.                                                     00003380
+           05  YTD-NAME.                                                00003390
+               10  YTD-FIRST-NAME        PIC X(10).                     00003392
+               10  YTD-LAST-NAME         PIC X(10).                     00003394
+           05  YTD-GROSS-PAY             PIC 9(7)V99.                   00003396
+           05  YTD-HOURS                 PIC 9(7).                      00003398
                                                                         00003400
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-REC.
+       01  EXCEPTION-REC.
+           05  EXC-NAME              PIC X(20).
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  EXC-GROSS-PAY         PIC 9(5)V99.
+           05  FILLER                PIC X(2)  VALUE SPACES.
+           05  EXC-REASON            PIC X(49).
        WORKING-STORAGE SECTION.                                         00003500
+       01 WS-JOB-START-TIME         PIC X(15) VALUE SPACES.
+       01 WS-JOB-RECORD-COUNT       PIC 9(7)  VALUE 0.
       * End of File switch                                              00003600
        01 PAYROLL-EOF               PIC X(01) VALUE SPACE.              00003700
+       01 PAYROLL-F-STATUS          PIC X(02) VALUE SPACES.             00003710
+           88 PAYROLL-OK                      VALUE '00'.               00003720
+           88 PAYROLL-AT-END                  VALUE '10'.               00003730
+       01 PAYROLL-AVAILABLE         PIC X(01) VALUE 'Y'.                00003740
+       01 YTD-F-STATUS              PIC X(02) VALUE SPACES.             00003750
+           88 YTD-OK                          VALUE '00'.               00003752
+           88 YTD-AT-END                      VALUE '10'.               00003754
+       01 YTD-EOF                   PIC X(01) VALUE SPACE.              00003756
+       01 YTD-TABLE-AREA.                                               00003760
+           05 YTD-ENTRY-COUNT       PIC 9(4) COMP VALUE 0.              00003762
+           05 YTD-SUB               PIC 9(4) COMP VALUE 0.              00003764
+           05 YTD-TABLE OCCURS 200 TIMES.                               00003766
+               10 WS-YTD-NAME.                                          00003768
+                   15 WS-YTD-FIRST-NAME     PIC X(10).                  00003770
+                   15 WS-YTD-LAST-NAME      PIC X(10).                  00003772
+               10 WS-YTD-GROSS-PAY          PIC 9(7)V99.                00003774
+               10 WS-YTD-HOURS              PIC 9(7).                   00003776
+       01 YTD-TABLE-FULL            PIC X(01) VALUE 'N'.                00003778
+           88 YTD-TABLE-IS-FULL               VALUE 'Y'.                00003780
+       01 YTD-TRAILER-LINE.                                             00003782
+           05 FILLER                PIC X(18) VALUE 'YTD GROSS PAY FOR'.00003784
+           05 YTD-TRL-NAME          PIC X(21) VALUE SPACES.             00003786
+           05 FILLER                PIC X(6)  VALUE 'IS:   '.           00003788
+           05 YTD-TRL-GROSS         PIC $$$,$$9.99.                     00003790
+       01 YTD-FOUND-SW              PIC X(01) VALUE 'N'.                00003792
+           88 YTD-ENTRY-FOUND                 VALUE 'Y'.                00003794
        01 PAYROLL-IN.                                                   00003800
            05 NAME-IN.                                                  00003900
               10 FIRST-IN              PIC X(10).                       00004000
@@ -44,6 +117,7 @@
            05  HOURS-WORKED-IN         PIC 9(2).                        00004400
            05  CATEGORY-IN             PIC X(1).                        00004500
            05  GROSS-PAY-IN            PIC 999V99.                      00004600
+           05  EMP-ID-IN               PIC X(08).
                                                                         00004700
        01 PAYROLL-OUT.                                                  00004800
            05 NAME-WS-OUT.                                              00004900
@@ -59,40 +133,166 @@
            05  FILLER                  PIC X(02).                       00005900
            05  CATEGORY-OUT            PIC X(1).                        00006000
            05  FILLER                  PIC X(02).                       00006100
-           05  GROSS-PAY-OUT           PIC $$$.99.                      00006200
+           05  GROSS-PAY-OUT           PIC $$$$.99.                     00006200
+           05  FILLER                  PIC X(01)  VALUE SPACE.
+           05  CURRENCY-CODE-OUT       PIC X(03).
+           05  FILLER                  PIC X(02).
+           05  EMP-ID-OUT              PIC X(08).
                                                                         00006300
+       01  WS-PAY-CALC.                                                 00006310
+           05  WS-REGULAR-HOURS        PIC 9(2)  VALUE ZEROS.           00006320
+           05  WS-OVERTIME-HOURS       PIC 9(2)  VALUE ZEROS.           00006330
+           05  WS-OVERTIME-RATE        PIC 9V999 VALUE 1.5.             00006340
+           05  WS-GROSS-PAY-NUM        PIC 9(5)V99 VALUE ZEROS.         00006345
+           05  WS-EFFECTIVE-RATE       PIC 99V99   VALUE ZEROS.         00006346
+       77  WS-CURRENCY-CODE        PIC X(03)   VALUE 'USD'.
+       77  WS-GROSS-PAY-CEILING    PIC 9(5)V99 VALUE 999.99.
+       77  WS-GROSS-PAY-VALID-SW   PIC X(01)   VALUE 'Y'.
+           88  GROSS-PAY-ACCEPTED              VALUE 'Y'.
+           88  GROSS-PAY-REJECTED              VALUE 'N'.
+                                                                        00006350
+      * Pay-category rate table - category code drives the hourly rate 00006355
+       01  CATEGORY-RATE-VALUES.                                        00006360
+           05  FILLER   PIC X(6)  VALUE '101550'.                       00006362
+           05  FILLER   PIC X(6)  VALUE '202250'.                       00006364
+           05  FILLER   PIC X(6)  VALUE '303000'.                       00006366
+           05  FILLER   PIC X(6)  VALUE '403750'.                       00006368
+       01  CATEGORY-RATE-TABLE REDEFINES CATEGORY-RATE-VALUES.          00006370
+           05  CATEGORY-RATE-ENTRY OCCURS 4 TIMES.                      00006372
+               10  CR-CATEGORY-CODE    PIC X(1).                        00006374
+               10  CR-CATEGORY-RATE    PIC 9(3)V99.                     00006376
+       01  CR-SUB                      PIC 9(2)  VALUE 0.               00006378
+       01  CATEGORY-FOUND-SW           PIC X(01) VALUE 'N'.             00006380
+           88  CATEGORY-IS-FOUND                 VALUE 'Y'.             00006382
+                                                                        00006384
        PROCEDURE DIVISION.                                              00006400
        MAIN.                                                            00006500
            PERFORM 000-Housekeeping.                                    00006600
-           PERFORM 100-Main UNTIL PAYROLL-EOF = 'Y'.                    00006700
+           IF PAYROLL-AVAILABLE = 'Y'                                   00006650
+               PERFORM 100-Main UNTIL PAYROLL-EOF = 'Y'                 00006660
+               PERFORM 650-Write-YTD-Trailers                           00006680
+               PERFORM 680-Save-YTD-Master                              00006690
+           END-IF.                                                      00006670
            PERFORM 600-CLOSE-FILES.                                     00006800
            GOBACK.                                                      00006900
        000-Housekeeping.                                                00007000
       * Initialization Routine                                          00007100
            INITIALIZE PAYROLL-IN, PAYROLL-OUT.                          00007200
+           PERFORM 150-Load-YTD-Master.                                 00007250
       * Priming Read                                                    00007300
-      *     PERFORM 300-Open-Files.    *> Comment out to get ABEND 4038 00007400
-           PERFORM 300-Open-Files.    *> Comment out to get ABEND 4038  00007500
-           PERFORM 400-Read-Payroll.  *> Comment out with empty input fi00007600
+           PERFORM 300-Open-Files.                                      00007500
+           IF PAYROLL-AVAILABLE = 'Y'                                   00007550
+               PERFORM 400-Read-Payroll                                 00007600
+           END-IF.                                                      00007650
        100-Main.                                                        00007700
            DISPLAY '100-main'.        *> For shops not using the Debugge00007800
            DISPLAY "PAYROLL REC: " PAYROLL-IN.                          00007900
            PERFORM 200-PROCESS-DATA.                                    00008000
-           PERFORM 500-Write-Paycheck.                                  00008100
+           IF GROSS-PAY-REJECTED
+               PERFORM 270-Write-Exception-Record
+           ELSE
+               PERFORM 250-Accumulate-YTD
+               PERFORM 500-Write-Paycheck
+           END-IF.
            PERFORM 400-Read-Payroll.                                    00008200
        200-PROCESS-DATA.                                                00008300
            MOVE FIRST-IN          TO  FIRST-OUT.                        00008400
            MOVE LAST-IN           TO  LAST-OUT.                         00008500
            MOVE DATE-IN           TO  DATE-OUT.                         00008600
-           MOVE HOURLY-RATE-IN    TO  HOURLY-RATE-OUT.                  00008700
            MOVE HOURS-WORKED-IN   TO  HOURS-WORKED-OUT.                 00008800
            MOVE CATEGORY-IN       TO  CATEGORY-OUT.                     00008900
            MOVE GROSS-PAY-IN      TO  GROSS-PAY-OUT.                    00009000
-           COMPUTE GROSS-PAY-OUT = HOURLY-RATE-IN * HOURS-WORKED-IN.    00009100
-       300-Open-Files.                                                  00009200
+           MOVE EMP-ID-IN         TO  EMP-ID-OUT.
+           MOVE WS-CURRENCY-CODE  TO  CURRENCY-CODE-OUT.
+           PERFORM 265-Lookup-Category-Rate.                            00009020
+           MOVE WS-EFFECTIVE-RATE TO HOURLY-RATE-OUT.                   00009040
+      * Pay straight time up to 40 hours, overtime over 40 at 1.5x      00009110
+           IF  HOURS-WORKED-IN > 40                                     00009120
+               MOVE 40                    TO WS-REGULAR-HOURS           00009130
+               COMPUTE WS-OVERTIME-HOURS = HOURS-WORKED-IN - 40         00009140
+           ELSE                                                         00009150
+               MOVE HOURS-WORKED-IN       TO WS-REGULAR-HOURS           00009160
+               MOVE ZEROS                 TO WS-OVERTIME-HOURS          00009170
+           END-IF.                                                      00009180
+           COMPUTE WS-GROSS-PAY-NUM ROUNDED =                           00009190
+               (WS-EFFECTIVE-RATE * WS-REGULAR-HOURS) +                 00009200
+               (WS-EFFECTIVE-RATE * WS-OVERTIME-RATE *                  00009205
+                WS-OVERTIME-HOURS).                                     00009208
+           MOVE WS-GROSS-PAY-NUM TO GROSS-PAY-OUT.                      00009215
+           SET GROSS-PAY-ACCEPTED TO TRUE.
+           IF  WS-GROSS-PAY-NUM IS NEGATIVE
+                   OR WS-GROSS-PAY-NUM > WS-GROSS-PAY-CEILING
+               SET GROSS-PAY-REJECTED TO TRUE
+           END-IF.
+       265-Lookup-Category-Rate.                                        00009216
+           MOVE 'N' TO CATEGORY-FOUND-SW.                               00009217
+           MOVE 1   TO CR-SUB.                                          00009218
+           PERFORM 267-Search-Category-Rate                             00009219
+               UNTIL CR-SUB > 4 OR CATEGORY-IS-FOUND.                   00009220
+           IF  CATEGORY-IS-FOUND                                        00009221
+               MOVE CR-CATEGORY-RATE(CR-SUB) TO WS-EFFECTIVE-RATE       00009222
+           ELSE                                                         00009223
+               DISPLAY 'UNKNOWN CATEGORY ' CATEGORY-IN                  00009224
+                       ' - USING KEYED RATE FOR ' NAME-IN               00009225
+               MOVE HOURLY-RATE-IN TO WS-EFFECTIVE-RATE                 00009226
+           END-IF.                                                      00009227
+       267-Search-Category-Rate.                                        00009228
+           IF  CR-CATEGORY-CODE(CR-SUB) = CATEGORY-IN                   00009229
+               MOVE 'Y' TO CATEGORY-FOUND-SW                            00009230
+           ELSE                                                         00009231
+               ADD 1 TO CR-SUB                                          00009232
+           END-IF.                                                      00009233
+       250-Accumulate-YTD.                                              00009211
+           MOVE 'N' TO YTD-FOUND-SW.                                    00009212
+           MOVE 1   TO YTD-SUB.                                         00009213
+           PERFORM 255-Search-YTD-Entry                                 00009214
+               UNTIL YTD-SUB > YTD-ENTRY-COUNT OR YTD-ENTRY-FOUND.       00009215
+           IF NOT YTD-ENTRY-FOUND                                       00009216
+               PERFORM 258-Add-YTD-Entry                                00009217
+           END-IF.                                                      00009218
+       255-Search-YTD-Entry.                                            00009219
+           IF  WS-YTD-FIRST-NAME(YTD-SUB) = FIRST-OUT                   00009220
+           AND WS-YTD-LAST-NAME(YTD-SUB)  = LAST-OUT                    00009221
+               ADD WS-GROSS-PAY-NUM TO WS-YTD-GROSS-PAY(YTD-SUB)        00009222
+               ADD HOURS-WORKED-IN  TO WS-YTD-HOURS(YTD-SUB)            00009223
+               MOVE 'Y' TO YTD-FOUND-SW                                 00009224
+           ELSE                                                         00009225
+               ADD 1 TO YTD-SUB                                         00009226
+           END-IF.                                                      00009227
+       258-Add-YTD-Entry.                                               00009228
+           IF  YTD-ENTRY-COUNT < 200                                    00009229
+               ADD 1 TO YTD-ENTRY-COUNT                                 00009230
+               MOVE FIRST-OUT TO                                        00009231
+                   WS-YTD-FIRST-NAME(YTD-ENTRY-COUNT)                   00009231.5
+               MOVE LAST-OUT TO                                         00009232
+                   WS-YTD-LAST-NAME(YTD-ENTRY-COUNT)                    00009232.5
+               MOVE WS-GROSS-PAY-NUM TO                                 00009233
+                   WS-YTD-GROSS-PAY(YTD-ENTRY-COUNT)                    00009233.5
+               MOVE HOURS-WORKED-IN TO                                  00009234
+                   WS-YTD-HOURS(YTD-ENTRY-COUNT)                        00009234.5
+           ELSE                                                         00009235
+               MOVE 'Y' TO YTD-TABLE-FULL                               00009236
+               DISPLAY 'YTD TABLE FULL - UNABLE TO ADD ' NAME-WS-OUT    00009237
+           END-IF.                                                      00009238
+       270-Write-Exception-Record.                                      00009219
+           MOVE NAME-WS-OUT       TO EXC-NAME.
+           MOVE WS-GROSS-PAY-NUM  TO EXC-GROSS-PAY.
+           MOVE 'GROSS PAY OUT OF RANGE - EXCLUDED FROM TOTALS'
+               TO EXC-REASON.
+           WRITE EXCEPTION-REC.
+       300-Open-Files.                                                  00009220
            OPEN INPUT PAYROLL.                                          00009300
            OPEN OUTPUT PAYCHECK.                                        00009400
-       400-Read-Payroll.                                                00009500
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
+           IF NOT PAYROLL-OK                                            00009420
+               DISPLAY 'PAYROLL FILE STATUS: ' PAYROLL-F-STATUS         00009440
+               DISPLAY 'NO INPUT TODAY - PAYROLL FILE NOT AVAILABLE'    00009460
+               MOVE 'N' TO PAYROLL-AVAILABLE                            00009480
+               MOVE 'Y' TO PAYROLL-EOF                                  00009500
+           END-IF.                                                      00009520
+       400-Read-Payroll.                                                00009540
            DISPLAY 'READ Payroll'.                                      00009600
            READ PAYROLL INTO PAYROLL-IN                                 00009700
       * Set AT END Switch                                               00009800
@@ -101,5 +301,53 @@
        500-Write-Paycheck.                                              00010100
            DISPLAY 'WRITE Payroll'.                                     00010200
            WRITE PAYCHECK-REC FROM PAYROLL-OUT.                         00010300
+           ADD 1 TO WS-JOB-RECORD-COUNT.
        600-CLOSE-FILES.                                                 00010400
-           CLOSE PAYROLL, PAYCHECK.                                     00010500
\ No newline at end of file
+           IF PAYROLL-AVAILABLE = 'Y'                                   00010420
+               CLOSE PAYROLL                                            00010440
+           END-IF.                                                      00010460
+           CLOSE PAYCHECK.                                              00010500
+           CLOSE EXCEPTION-FILE.
+           PERFORM 700-WRITE-JOB-AUDIT-RECORD.
+       150-Load-YTD-Master.                                             00010510
+           MOVE 0     TO YTD-ENTRY-COUNT.                                00010520
+           OPEN INPUT YTD-MASTER.                                       00010530
+           IF  YTD-OK                                                   00010540
+               PERFORM 155-Read-YTD-Record                              00010550
+               PERFORM 160-Store-YTD-Entry UNTIL YTD-EOF = 'Y'          00010560
+           END-IF.                                                      00010570
+           CLOSE YTD-MASTER.                                            00010580
+       155-Read-YTD-Record.                                             00010590
+           READ YTD-MASTER                                              00010600
+               AT END MOVE 'Y' TO YTD-EOF                               00010610
+           END-READ.                                                    00010620
+       160-Store-YTD-Entry.                                             00010630
+           IF  YTD-ENTRY-COUNT < 200                                    00010640
+               ADD 1 TO YTD-ENTRY-COUNT                                 00010650
+               MOVE YTD-REC TO YTD-TABLE(YTD-ENTRY-COUNT)               00010660
+           ELSE                                                         00010670
+               MOVE 'Y' TO YTD-TABLE-FULL                               00010680
+           END-IF.                                                      00010690
+           PERFORM 155-Read-YTD-Record.                                 00010700
+       650-Write-YTD-Trailers.                                          00010710
+           PERFORM 655-Write-One-YTD-Trailer VARYING YTD-SUB FROM 1     00010720
+               BY 1 UNTIL YTD-SUB > YTD-ENTRY-COUNT.                    00010730
+       655-Write-One-YTD-Trailer.                                       00010750
+           MOVE WS-YTD-NAME(YTD-SUB)       TO YTD-TRL-NAME.             00010760
+           MOVE WS-YTD-GROSS-PAY(YTD-SUB)  TO YTD-TRL-GROSS.            00010770
+           WRITE PAYCHECK-REC FROM YTD-TRAILER-LINE.                    00010780
+       680-Save-YTD-Master.                                             00010790
+           OPEN OUTPUT YTD-MASTER.                                      00010800
+           PERFORM 685-Write-One-YTD-Record VARYING YTD-SUB FROM 1      00010810
+               BY 1 UNTIL YTD-SUB > YTD-ENTRY-COUNT.                    00010820
+           CLOSE YTD-MASTER.                                            00010840
+       685-Write-One-YTD-Record.                                        00010850
+           MOVE YTD-TABLE(YTD-SUB) TO YTD-REC.                          00010860
+           WRITE YTD-REC.                                               00010870
+       700-WRITE-JOB-AUDIT-RECORD.
+           MOVE 'PAYROL02' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
