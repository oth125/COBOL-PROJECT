@@ -28,11 +28,14 @@
            05 VAL2-RPT   PIC X(10) VALUE SPACES .
            05 EQUAL-TEXT    PIC X(3) VALUE ' = ' .
            05 RESULT-RPT   PIC  9(5).99  VALUE ZEROS .
-           05 FILLER   PIC X(20) VALUE SPACES  .
+           05 FILLER   PIC X(27) VALUE SPACES  .
        WORKING-STORAGE SECTION.
       * End of File switch
        01  INVALS-EOF               PIC X(1) VALUE SPACE.
             88   EOF-REACHED        VALUE  'Y'.
+       01  WS-VALID-OPERANDS        PIC X(1) VALUE 'Y'.
+            88   OPERANDS-VALID     VALUE  'Y'.
+            88   OPERANDS-INVALID   VALUE  'N'.
        01  INVALS-WS.
            05  OPERATION  PIC X(1) .
                88  ADD-OPERATION            VALUE  'A' 'a'.
@@ -40,16 +43,38 @@
                88  MULTIPLY-OPERATION       VALUE  'M' 'm'.
                88  SQUARE-ROOT-OPERATION    VALUE  'R'  'r'.
                88  DIVIDE-OPERATION         VALUE  'D' 'd'.
-           05  INVALS-1             PIC 99V99.
+               88  MODULUS-OPERATION        VALUE  'O' 'o'.
+           05  INVALS-1             PIC S99V99.
            05  INVALS-2             PIC 99.
            05  INVALS-2X REDEFINES INVALS-2  PIC X(2).
            05  TEXT1                PIC X(10) VALUE ' RESULT : ' .
            05  INVALS-RZLT          PIC 99999.99.
+           05  WS-MOD-QUOTIENT      PIC 99999.99.
        01 HEADER-1.
           05 FILLER    PIC X(30)   VALUE SPACES.
           05 FILLER    PIC X(30)   VALUE  ' CALCULATION REPORT '.
        01  INVALS1-EDITED     PIC 99.99.
        01  INVALS-1X REDEFINES INVALS1-EDITED  PIC X(5).
+       01  OP-COUNTERS.
+           05  CTR-ADD            PIC 999 VALUE ZEROS.
+           05  CTR-SUBTRACT       PIC 999 VALUE ZEROS.
+           05  CTR-MULTIPLY       PIC 999 VALUE ZEROS.
+           05  CTR-DIVIDE         PIC 999 VALUE ZEROS.
+           05  CTR-SQUARE-ROOT    PIC 999 VALUE ZEROS.
+           05  CTR-MODULUS        PIC 999 VALUE ZEROS.
+       01  TRAILER-COUNTS.
+           05  FILLER   PIC X(10) VALUE ' ADD: '.
+           05  TC-ADD   PIC ZZ9.
+           05  FILLER   PIC X(10) VALUE ' SUB: '.
+           05  TC-SUBTRACT PIC ZZ9.
+           05  FILLER   PIC X(10) VALUE ' MUL: '.
+           05  TC-MULTIPLY PIC ZZ9.
+           05  FILLER   PIC X(10) VALUE ' DIV: '.
+           05  TC-DIVIDE   PIC ZZ9.
+           05  FILLER   PIC X(10) VALUE ' SQRT: '.
+           05  TC-SQUARE-ROOT PIC ZZ9.
+           05  FILLER   PIC X(10) VALUE ' MOD: '.
+           05  TC-MODULUS     PIC ZZ9.
        PROCEDURE DIVISION.
            PERFORM 000-Housekeeping.
            PERFORM 100-Main UNTIL EOF-REACHED.
@@ -71,15 +96,35 @@
            OPEN I-O INVALS.
            OPEN OUTPUT REPORTFILE.
        320-PROCESS-RECORDS.
-           IF ADD-OPERATION PERFORM 500-ADD
-           ELSE IF SUBTRACT-OPERATION PERFORM 600-SUBTRACT
-           ELSE IF MULTIPLY-OPERATION PERFORM 700-MULTIPLY
-           ELSE IF SQUARE-ROOT-OPERATION PERFORM 750-SQUARE-ROOT
-           ELSE IF DIVIDE-OPERATION PERFORM 800-DIVIDE
+           PERFORM 310-VALIDATE-OPERANDS.
+           IF OPERANDS-INVALID
+              PERFORM 360-REPORT-BAD-OPERANDS
+           ELSE
+              IF ADD-OPERATION PERFORM 500-ADD
+              ELSE IF SUBTRACT-OPERATION PERFORM 600-SUBTRACT
+              ELSE IF MULTIPLY-OPERATION PERFORM 700-MULTIPLY
+              ELSE IF SQUARE-ROOT-OPERATION PERFORM 750-SQUARE-ROOT
+              ELSE IF DIVIDE-OPERATION PERFORM 800-DIVIDE
+              ELSE IF MODULUS-OPERATION PERFORM 850-MODULUS
+              END-IF
            END-IF.
       *    DISPLAY INVALS-1.
       *    DISPLAY INVALS-2.
       *    DISPLAY INVALS-RESULT.
+       310-VALIDATE-OPERANDS.
+           SET OPERANDS-VALID TO TRUE.
+           IF DIVIDE-OPERATION AND INVALS-1 = ZERO
+              SET OPERANDS-INVALID TO TRUE
+           END-IF.
+           IF MODULUS-OPERATION AND INVALS-2 = ZERO
+              SET OPERANDS-INVALID TO TRUE
+           END-IF.
+           IF SQUARE-ROOT-OPERATION AND INVALS-1 < ZERO
+              SET OPERANDS-INVALID TO TRUE
+           END-IF.
+       360-REPORT-BAD-OPERANDS.
+           MOVE ZEROS TO INVALS-RZLT.
+           MOVE ' INVALID - SKIPPED ' TO OPERATION-CODE.
        350-REWRITE-RECORD.
       *    Although updating with calculated field is redundancy
              STRING    INVALS-1X
@@ -109,19 +154,39 @@
        500-ADD.
            ADD  INVALS-1 , INVALS-2 GIVING INVALS-RZLT.
            MOVE   ' ADDED TO ' TO OPERATION-CODE  .
+           ADD 1 TO CTR-ADD.
        600-SUBTRACT.
            SUBTRACT INVALS-2 FROM  INVALS-1 GIVING INVALS-RZLT  .
            MOVE   ' SUBTRACTED FROM ' TO OPERATION-CODE  .
+           ADD 1 TO CTR-SUBTRACT.
        700-MULTIPLY.
            MULTIPLY  INVALS-1  BY INVALS-2 GIVING INVALS-RZLT  .
            MOVE   ' MULTIPLIED BY ' TO OPERATION-CODE  .
+           ADD 1 TO CTR-MULTIPLY.
        750-SQUARE-ROOT.
            COMPUTE INVALS-RZLT   =    FUNCTION SQRT( INVALS-1 ) .
            MOVE   ' Exponenated to ' TO OPERATION-CODE  .
+           ADD 1 TO CTR-SQUARE-ROOT.
        800-DIVIDE.
            DIVIDE INVALS-2 BY INVALS-1    GIVING INVALS-RZLT  .
            MOVE   ' Devided by ' TO OPERATION-CODE  .
+           ADD 1 TO CTR-DIVIDE.
+       850-MODULUS.
+           DIVIDE INVALS-1 BY INVALS-2 GIVING WS-MOD-QUOTIENT
+               REMAINDER INVALS-RZLT .
+           MOVE   ' MODULUS OF ' TO OPERATION-CODE  .
+           ADD 1 TO CTR-MODULUS.
+       950-WRITE-COUNT-TRAILER.
+           MOVE CTR-ADD         TO TC-ADD.
+           MOVE CTR-SUBTRACT    TO TC-SUBTRACT.
+           MOVE CTR-MULTIPLY    TO TC-MULTIPLY.
+           MOVE CTR-DIVIDE      TO TC-DIVIDE.
+           MOVE CTR-SQUARE-ROOT TO TC-SQUARE-ROOT.
+           MOVE CTR-MODULUS     TO TC-MODULUS.
+           WRITE REPORT-REC FROM TRAILER-COUNTS
+              AFTER ADVANCING 2 LINES.
        900-CLOSE-FILES.
+           PERFORM 950-WRITE-COUNT-TRAILER.
            CLOSE INVALS.
            CLOSE REPORTFILE.
 
