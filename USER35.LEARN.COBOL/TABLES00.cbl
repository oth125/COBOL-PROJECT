@@ -17,6 +17,7 @@
                   ORGANIZATION IS SEQUENTIAL.
            SELECT PHONES-REPORT ASSIGN TO UT-S-PHONEOUT
                   ORGANIZATION IS SEQUENTIAL.
+           SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE
@@ -26,35 +27,189 @@
            05  EMPLOYEE-NAME           PIC X(20).
            05 EMPLOYEE-PHONE-TAB OCCURS 3 TIMES.
                    10  PHONE           PIC X(13).
-           05  FILLER                  PIC X(21).
+           05  EMP-ID                  PIC X(08).
+           05  FILLER                  PIC X(13).
        FD  PHONES-REPORT
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD.
        01  REPORT-LINE-OUT             PIC X(80).
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
        WORKING-STORAGE SECTION.
        01  SWITCHES-IN-PROGRAM.
            05  SW-END-OF-DATA          PIC X VALUE 'N'.
                88  END-OF-DATA               VALUE 'Y'.
+           05  SW-NAME-FOUND           PIC X VALUE 'N'.
+               88  NAME-FOUND                VALUE 'Y'.
+       01  WS-RUN-MODE-SWITCH.
+           05  WS-RUN-MODE             PIC X VALUE 'R'.
+               88  RUN-MODE-LOOKUP           VALUE 'L'.
+               88  RUN-MODE-REPORT           VALUE 'R'.
+       01  WS-SEARCH-NAME               PIC X(20).
+       01  NAME-NOT-FOUND-LINE.
+           05  FILLER                   PIC X(5)  VALUE SPACE.
+           05  FILLER                   PIC X(25) VALUE
+                 'EMPLOYEE NOT FOUND: '.
+           05  NNFL-NAME                PIC X(20).
+       77  CTR-LINES                   PIC 99 VALUE ZEROS.
+       77  CTR-PHONE-ERRORS             PIC 999 VALUE ZEROS.
+       01  WS-JOB-START-TIME            PIC X(15) VALUE SPACES.
+       01  WS-JOB-RECORD-COUNT          PIC 9(7)  VALUE 0.
+       77  PH-SUB                       PIC 9   VALUE ZERO COMP.
+       01  WS-PHONE-CHECK.
+           05  WS-PHONE-AREA            PIC X(3).
+           05  WS-PHONE-DASH1           PIC X(1).
+           05  WS-PHONE-EXCHANGE        PIC X(3).
+           05  WS-PHONE-DASH2           PIC X(1).
+           05  WS-PHONE-LINE            PIC X(4).
+           05  FILLER                   PIC X(1).
+       01  BAD-PHONE-LINE.
+           05  FILLER                   PIC X(5)  VALUE SPACE.
+           05  FILLER                   PIC X(25) VALUE
+                 '*** BAD PHONE FORMAT: '.
+           05  BPL-NAME                 PIC X(20).
+           05  FILLER                   PIC X(3)  VALUE SPACE.
+           05  BPL-PHONE                PIC X(13).
+       01  PHONE-ERROR-TOTAL-LINE.
+           05  FILLER                   PIC X(30) VALUE
+                 ' TOTAL BAD PHONE NUMBERS IS: '.
+           05  PETL-ERROR-COUNT         PIC ZZZ.
+       01  HEADING-1.
+           05  FILLER                  PIC X(10) VALUE SPACE.
+           05  FILLER                  PIC X(47) VALUE
+                 'E M P L O Y E E   P H O N E   D I R E C T O R Y'.
+           05  FILLER                  PIC X(3)  VALUE SPACE.
+           05  H1-RUN-DATE             PIC XX/XX/XXXX.
+           05  FILLER                  PIC X(10) VALUE SPACE.
+       01  HEADING-2.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  FILLER                  PIC X(25) VALUE 'EMPLOYEE NAME'.
+           05  FILLER                  PIC X(15) VALUE 'CELL PHONE'.
+           05  FILLER                  PIC X(15) VALUE 'LAND LINE'.
+           05  FILLER                  PIC X(15) VALUE 'WORK PHONE'.
+       01  DIRECTORY-DETAIL-LINE.
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  DDL-NAME                PIC X(20).
+           05  FILLER                  PIC X(5)  VALUE SPACE.
+           05  DDL-CELL-PHONE          PIC X(13).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  DDL-LAND-LINE           PIC X(13).
+           05  FILLER                  PIC X(2)  VALUE SPACE.
+           05  DDL-WORK-PHONE          PIC X(13).
        PROCEDURE DIVISION.
        000-TOP-LEVEL.
            PERFORM 100-INITIALIZATION.
-           PERFORM 200-PROCESS-RECORDS UNTIL END-OF-DATA.
+           IF RUN-MODE-LOOKUP
+              PERFORM 210-LOOKUP-EMPLOYEE UNTIL END-OF-DATA
+                                                OR NAME-FOUND
+           ELSE
+              PERFORM 200-PROCESS-RECORDS UNTIL END-OF-DATA
+           END-IF.
            PERFORM 300-WRAP-UP.
            GOBACK.
        100-INITIALIZATION.
+           DISPLAY 'ENTER RUN MODE - R=REPORT, L=LOOKUP: '.
+           ACCEPT WS-RUN-MODE.
            OPEN INPUT  EMPLOYEE-FILE.
            OPEN OUTPUT PHONES-REPORT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
+           STRING FUNCTION CURRENT-DATE(5:2) '/'
+                  FUNCTION CURRENT-DATE(7:2) '/'
+                  FUNCTION CURRENT-DATE(1:4)
+                  DELIMITED BY SIZE INTO H1-RUN-DATE.
+           IF RUN-MODE-LOOKUP
+              DISPLAY 'ENTER EMPLOYEE NAME TO LOOK UP: '
+              ACCEPT WS-SEARCH-NAME
+           ELSE
+              PERFORM 400-PAGE-CHANGE-RTN
+           END-IF.
            PERFORM 230-READ-A-RECORD.
        200-PROCESS-RECORDS.
-           MOVE EMPLOYEE-RECORD TO REPORT-LINE-OUT.
-           DISPLAY 'EMPLOYEE-NAME: 'EMPLOYEE-NAME.
-           DISPLAY '      CELL-PHONE: 'PHONE(1).
-           DISPLAY '      LAND-LINE: ' PHONE(2).
-           DISPLAY '      WORK-PHONE: ' PHONE(3).
-           DISPLAY ' '.
-           WRITE REPORT-LINE-OUT.
+           MOVE EMPLOYEE-NAME    TO DDL-NAME.
+           MOVE PHONE(1)         TO DDL-CELL-PHONE.
+           MOVE PHONE(2)         TO DDL-LAND-LINE.
+           MOVE PHONE(3)         TO DDL-WORK-PHONE.
+           WRITE REPORT-LINE-OUT FROM DIRECTORY-DETAIL-LINE
+              AFTER ADVANCING 1.
+           ADD 1 TO CTR-LINES.
+           IF CTR-LINES IS GREATER THAN 30
+              PERFORM 400-PAGE-CHANGE-RTN
+           END-IF.
+           PERFORM 260-VALIDATE-PHONES
+              VARYING PH-SUB FROM 1 BY 1 UNTIL PH-SUB > 3.
            PERFORM 230-READ-A-RECORD.
+       210-LOOKUP-EMPLOYEE.
+           IF EMPLOYEE-NAME = WS-SEARCH-NAME
+              MOVE 'Y' TO SW-NAME-FOUND
+              MOVE EMPLOYEE-NAME    TO DDL-NAME
+              MOVE PHONE(1)         TO DDL-CELL-PHONE
+              MOVE PHONE(2)         TO DDL-LAND-LINE
+              MOVE PHONE(3)         TO DDL-WORK-PHONE
+              WRITE REPORT-LINE-OUT FROM HEADING-2
+                 AFTER ADVANCING PAGE
+              WRITE REPORT-LINE-OUT FROM DIRECTORY-DETAIL-LINE
+                 AFTER ADVANCING 1
+              PERFORM 260-VALIDATE-PHONES
+                 VARYING PH-SUB FROM 1 BY 1 UNTIL PH-SUB > 3
+           ELSE
+              PERFORM 230-READ-A-RECORD
+           END-IF.
        230-READ-A-RECORD.
-           READ EMPLOYEE-FILE AT END MOVE 'Y' TO SW-END-OF-DATA.
+           READ EMPLOYEE-FILE AT END MOVE 'Y' TO SW-END-OF-DATA
+               NOT AT END ADD 1 TO WS-JOB-RECORD-COUNT
+           END-READ.
+       260-VALIDATE-PHONES.
+           MOVE PHONE(PH-SUB) TO WS-PHONE-CHECK.
+           IF  WS-PHONE-AREA     IS NOT NUMERIC
+            OR WS-PHONE-EXCHANGE IS NOT NUMERIC
+            OR WS-PHONE-LINE     IS NOT NUMERIC
+            OR WS-PHONE-DASH1 NOT = '-'
+            OR WS-PHONE-DASH2 NOT = '-'
+              ADD 1 TO CTR-PHONE-ERRORS
+              MOVE EMPLOYEE-NAME TO BPL-NAME
+              MOVE PHONE(PH-SUB) TO BPL-PHONE
+              WRITE REPORT-LINE-OUT FROM BAD-PHONE-LINE
+                 AFTER ADVANCING 1
+              ADD 1 TO CTR-LINES
+           END-IF.
+       400-PAGE-CHANGE-RTN.
+           WRITE REPORT-LINE-OUT FROM HEADING-1
+              AFTER ADVANCING PAGE.
+           WRITE REPORT-LINE-OUT FROM HEADING-2
+              AFTER ADVANCING 2.
+           MOVE ZERO TO CTR-LINES.
        300-WRAP-UP.
-           CLOSE PHONES-REPORT  EMPLOYEE-FILE.
\ No newline at end of file
+           IF RUN-MODE-LOOKUP
+              IF NOT NAME-FOUND
+                 MOVE WS-SEARCH-NAME TO NNFL-NAME
+                 WRITE REPORT-LINE-OUT FROM NAME-NOT-FOUND-LINE
+                    AFTER ADVANCING PAGE
+              END-IF
+           ELSE
+              MOVE CTR-PHONE-ERRORS TO PETL-ERROR-COUNT
+              WRITE REPORT-LINE-OUT FROM PHONE-ERROR-TOTAL-LINE
+                 AFTER ADVANCING 2
+           END-IF.
+           CLOSE PHONES-REPORT  EMPLOYEE-FILE.
+           PERFORM 500-WRITE-JOB-AUDIT-RECORD.
+       500-WRITE-JOB-AUDIT-RECORD.
+           MOVE 'TABLES00' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
\ No newline at end of file
