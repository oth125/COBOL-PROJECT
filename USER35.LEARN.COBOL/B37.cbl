@@ -19,10 +19,33 @@
            DATA RECORD IS B37-REC.
        01  B37-REC  PIC X(80).
        WORKING-STORAGE SECTION.
+       01  WS-REC-COUNT       PIC 9(6) VALUE 100000.
+       01  WS-FILL-CODE       PIC X(1) VALUE 'H'.
+           88 FILL-HIGH-VALUES    VALUE 'H' 'h'.
+           88 FILL-LOW-VALUES     VALUE 'L' 'l'.
+           88 FILL-SPACES         VALUE 'S' 's'.
+           88 FILL-LITERAL        VALUE 'P' 'p'.
+       01  WS-FILL-LITERAL    PIC X(80) VALUE SPACES.
        PROCEDURE DIVISION.
+           DISPLAY 'ENTER NUMBER OF RECORDS TO WRITE'.
+           ACCEPT WS-REC-COUNT.
+           DISPLAY
+              'ENTER FILL TYPE (H=HIGH-VALUES L=LOW-VALUES '
+              'S=SPACES P=LITERAL PATTERN)'.
+           ACCEPT WS-FILL-CODE.
+           IF FILL-LITERAL
+              DISPLAY 'ENTER THE LITERAL FILL PATTERN'
+              ACCEPT WS-FILL-LITERAL
+           END-IF.
            OPEN OUTPUT B37-FILE.
-           MOVE HIGH-VALUES TO B37-REC.
-           PERFORM 100000 TIMES
+           EVALUATE TRUE
+              WHEN FILL-HIGH-VALUES MOVE HIGH-VALUES TO B37-REC
+              WHEN FILL-LOW-VALUES  MOVE LOW-VALUES  TO B37-REC
+              WHEN FILL-SPACES      MOVE SPACES      TO B37-REC
+              WHEN FILL-LITERAL     MOVE WS-FILL-LITERAL TO B37-REC
+              WHEN OTHER            MOVE HIGH-VALUES TO B37-REC
+           END-EVALUATE.
+           PERFORM WS-REC-COUNT TIMES
                 WRITE B37-REC END-PERFORM.
            CLOSE B37-FILE.
            GOBACK.
\ No newline at end of file
