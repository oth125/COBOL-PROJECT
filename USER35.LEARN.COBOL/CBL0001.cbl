@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0001
+       PROGRAM-ID.    CBL0001.
        AUTHOR.        HOW DOES THIS PROGRAM WORK?
       *--------------------
        ENVIRONMENT DIVISION.
@@ -10,6 +10,9 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT OVER-LIMIT-FILE ASSIGN TO OVERLIM.
+           SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
+           SELECT EXCEPTION-FILE ASSIGN TO ACCTEXCP.
       * //ACCTREC  DD DSN=DDS0001.LEARN.ACCT.DATA,DISP=SHR in COBUCLD
        DATA DIVISION.
       *-------------
@@ -17,6 +20,7 @@
        FD  PRINT-LINE RECORDING MODE F.
        01  PRINT-REC.
            05  ACCT-NO-O      PIC X(8).
+           05  CURRENCY-CODE-O PIC X(3).
            05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
            05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
            05  LAST-NAME-O    PIC X(20).
@@ -24,11 +28,26 @@
            05  COMMENTS-O     PIC X(50).
        01  PRINT-HEADING-REC.
            05  ACCT-NO-O-H      PIC X(8).
+           05  CURRENCY-CODE-O-H PIC X(3).
            05  ACCT-LIMIT-O-H   PIC X(13).
            05  ACCT-BALANCE-O-H PIC X(13).
            05  LAST-NAME-O-H    PIC X(20).
            05  FIRST-NAME-O-H   PIC X(15).
-           05  COMMENTS-O-H     PIC X(50).
+           05  COMMENTS-O-H     PIC X(38).
+           05  FILLER           PIC X(2)  VALUE SPACES.
+           05  PH-RUN-DATE      PIC XX/XX/XXXX.
+      *
+       FD  OVER-LIMIT-FILE RECORDING MODE F.
+       01  OVER-LIMIT-REC.
+           05  OL-ACCT-NO      PIC X(8).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  OL-LAST-NAME    PIC X(20).
+           05  FILLER          PIC X(1)  VALUE SPACES.
+           05  OL-FIRST-NAME   PIC X(15).
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  OL-LIMIT        PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(2)  VALUE SPACES.
+           05  OL-BALANCE      PIC $$,$$$,$$9.99.
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
@@ -41,19 +60,108 @@
                10  STREET-ADDR    PIC X(25).
                10  CITY-COUNTY    PIC X(20).
                10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           05  EMP-ID             PIC X(8).
+           05  COMMENTS           PIC X(49).
+      *
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
+      *
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPTION-REC.
+       01  EXCEPTION-REC.
+           05  EXC-ACCT-NO          PIC X(8).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  EXC-ACCT-BALANCE     PIC S9(7)V99.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  EXC-REASON           PIC X(49).
       *
        WORKING-STORAGE SECTION.
+       01  CSV-PRINT-REC.
+           05  CSV-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(1)  VALUE ','.
+           05  CSV-CURRENCY-CODE-O PIC X(3).
+           05  FILLER             PIC X(1)  VALUE ','.
+           05  CSV-ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(1)  VALUE ','.
+           05  CSV-ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(1)  VALUE ','.
+           05  CSV-LAST-NAME-O    PIC X(20).
+           05  FILLER             PIC X(1)  VALUE ','.
+           05  CSV-FIRST-NAME-O   PIC X(15).
+           05  FILLER             PIC X(1)  VALUE ','.
+           05  CSV-COMMENTS-O     PIC X(50).
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
          05 HEADING-PRINT     PIC X VALUE SPACE.
+         05 FIRST-RECORD-SW   PIC X VALUE 'Y'.
+             88 FIRST-RECORD        VALUE 'Y'.
+         05 WS-STATE-HAS-ACCEPTED-SW PIC X VALUE 'N'.
+             88 WS-STATE-HAS-ACCEPTED      VALUE 'Y'.
+       01 WS-PREV-STATE       PIC X(15) VALUE SPACES.
+       01 WS-STATE-SUBTOTAL   PIC S9(7)V99 VALUE ZERO.
+       01 STATE-SUBTOTAL-LINE.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(20) VALUE 'STATE SUBTOTAL FOR '.
+           05  SSL-STATE       PIC X(15).
+           05  FILLER          PIC X(3)  VALUE SPACES.
+           05  SSL-BALANCE     PIC $$,$$$,$$9.99.
+       01  WS-ACCT-COUNT       PIC 9(5) VALUE ZERO.
+       01  WS-GRAND-TOTAL      PIC S9(9)V99 VALUE ZERO.
+       01  GRAND-TOTAL-LINE.
+           05  FILLER          PIC X(10) VALUE SPACES.
+           05  FILLER          PIC X(22) VALUE
+                 'TOTAL ACCOUNTS READ: '.
+           05  GTL-ACCT-COUNT  PIC ZZZZ9.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  FILLER          PIC X(22) VALUE
+                 'TOTAL BALANCE: '.
+           05  GTL-BALANCE     PIC $$,$$$,$$9.99.
+       01  WS-JOB-START-TIME   PIC X(15) VALUE SPACES.
+       01  WS-JOB-RECORD-COUNT PIC 9(7)  VALUE ZERO.
+       01 WS-OUTPUT-MODE-SWITCH.
+          05  WS-OUTPUT-MODE        PIC X VALUE 'P'.
+              88  CSV-MODE                VALUE 'C'.
+              88  PRINT-MODE              VALUE 'P'.
+       77 WS-CURRENCY-CODE       PIC X(3)    VALUE 'USD'.
+       77 WS-BALANCE-CEILING     PIC 9(7)V99 VALUE 999999.99.
+       77 WS-BALANCE-VALID-SW    PIC X(01)   VALUE 'Y'.
+           88  BALANCE-ACCEPTED              VALUE 'Y'.
+           88  BALANCE-REJECTED              VALUE 'N'.
+       01 WS-DETAIL-MODE-SWITCH.
+          05  WS-DETAIL-MODE        PIC X VALUE 'D'.
+              88  TOTALS-ONLY-MODE        VALUE 'T'.
+              88  DETAIL-MODE             VALUE 'D'.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
+           DISPLAY 'ENTER OUTPUT MODE - P=PRINT, C=CSV: '.
+           ACCEPT WS-OUTPUT-MODE.
+           DISPLAY 'ENTER DETAIL MODE - D=DETAIL, T=TOTALS ONLY: '.
+           ACCEPT WS-DETAIL-MODE.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT OVER-LIMIT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
       *
        READ-NEXT-RECORD.
             PERFORM READ-RECORD
@@ -64,9 +172,24 @@
            .
       *
        CLOSE-STOP.
+           IF NOT FIRST-RECORD AND WS-STATE-HAS-ACCEPTED
+               PERFORM WRITE-STATE-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-GRAND-TOTAL.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE OVER-LIMIT-FILE.
+           CLOSE EXCEPTION-FILE.
+           PERFORM WRITE-JOB-AUDIT-RECORD.
            STOP RUN.
+      *
+       WRITE-JOB-AUDIT-RECORD.
+           MOVE 'CBL0001' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
       *
        READ-RECORD.
            READ ACCT-REC
@@ -74,21 +197,92 @@
            END-READ.
       *
        WRITE-RECORD.
+           IF  USA-STATE NOT = WS-PREV-STATE
+               IF  NOT FIRST-RECORD
+                   IF  WS-STATE-HAS-ACCEPTED
+                       PERFORM WRITE-STATE-SUBTOTAL
+                   END-IF
+                   MOVE ' ' TO HEADING-PRINT
+               END-IF
+               MOVE USA-STATE TO WS-PREV-STATE
+               MOVE 'N' TO FIRST-RECORD-SW
+               MOVE 'N' TO WS-STATE-HAS-ACCEPTED-SW
+           END-IF.
            IF  HEADING-PRINT = ' '  PERFORM HEADING-PRINTING.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
-           MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
-           MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
-           MOVE LAST-NAME    TO  LAST-NAME-O.
-           MOVE FIRST-NAME   TO  FIRST-NAME-O.
-           MOVE COMMENTS     TO  COMMENTS-O.
-           WRITE PRINT-REC.
+           ADD 1 TO WS-JOB-RECORD-COUNT.
+           SET BALANCE-ACCEPTED TO TRUE.
+           IF  ACCT-BALANCE IS NEGATIVE
+                   OR ACCT-BALANCE > WS-BALANCE-CEILING
+               SET BALANCE-REJECTED TO TRUE
+           END-IF.
+           IF  BALANCE-REJECTED
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               MOVE ACCT-NO      TO  ACCT-NO-O
+               MOVE WS-CURRENCY-CODE TO CURRENCY-CODE-O
+               MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O
+               MOVE ACCT-BALANCE TO  ACCT-BALANCE-O
+               MOVE LAST-NAME    TO  LAST-NAME-O
+               MOVE FIRST-NAME   TO  FIRST-NAME-O
+               MOVE COMMENTS     TO  COMMENTS-O
+               IF DETAIL-MODE
+                  IF CSV-MODE
+                     MOVE ACCT-NO-O      TO CSV-ACCT-NO-O
+                     MOVE CURRENCY-CODE-O TO CSV-CURRENCY-CODE-O
+                     MOVE ACCT-LIMIT-O   TO CSV-ACCT-LIMIT-O
+                     MOVE ACCT-BALANCE-O TO CSV-ACCT-BALANCE-O
+                     MOVE LAST-NAME-O    TO CSV-LAST-NAME-O
+                     MOVE FIRST-NAME-O   TO CSV-FIRST-NAME-O
+                     MOVE COMMENTS-O     TO CSV-COMMENTS-O
+                     WRITE PRINT-REC FROM CSV-PRINT-REC
+                  ELSE
+                     WRITE PRINT-REC
+                  END-IF
+               END-IF
+               MOVE 'Y' TO WS-STATE-HAS-ACCEPTED-SW
+               ADD ACCT-BALANCE TO WS-STATE-SUBTOTAL
+               ADD ACCT-BALANCE TO WS-GRAND-TOTAL
+               ADD 1 TO WS-ACCT-COUNT
+               IF  ACCT-BALANCE > ACCT-LIMIT
+                   PERFORM WRITE-OVER-LIMIT-RECORD
+               END-IF
+           END-IF.
+       WRITE-EXCEPTION-RECORD.
+           MOVE ACCT-NO      TO EXC-ACCT-NO.
+           MOVE ACCT-BALANCE TO EXC-ACCT-BALANCE.
+           MOVE 'ACCOUNT BALANCE OUT OF RANGE - EXCLUDED FROM TOTALS'
+               TO EXC-REASON.
+           WRITE EXCEPTION-REC.
+       WRITE-OVER-LIMIT-RECORD.
+           MOVE ACCT-NO      TO OL-ACCT-NO.
+           MOVE LAST-NAME    TO OL-LAST-NAME.
+           MOVE FIRST-NAME   TO OL-FIRST-NAME.
+           MOVE ACCT-LIMIT   TO OL-LIMIT.
+           MOVE ACCT-BALANCE TO OL-BALANCE.
+           WRITE OVER-LIMIT-REC.
+       WRITE-STATE-SUBTOTAL.
+           MOVE WS-PREV-STATE     TO SSL-STATE.
+           MOVE WS-STATE-SUBTOTAL TO SSL-BALANCE.
+           WRITE PRINT-REC FROM STATE-SUBTOTAL-LINE
+              AFTER ADVANCING PAGE.
+           MOVE ZERO TO WS-STATE-SUBTOTAL.
+       WRITE-GRAND-TOTAL.
+           MOVE WS-ACCT-COUNT  TO GTL-ACCT-COUNT.
+           MOVE WS-GRAND-TOTAL TO GTL-BALANCE.
+           WRITE PRINT-REC FROM GRAND-TOTAL-LINE
+              AFTER ADVANCING 2.
        HEADING-PRINTING.
            MOVE 'ACCT-NO'      TO  ACCT-NO-O-H.
+           MOVE 'CUR'          TO  CURRENCY-CODE-O-H.
            MOVE 'ACCT-LIMIT '  TO  ACCT-LIMIT-O-H.
            MOVE 'ACCT-BALANCE' TO  ACCT-BALANCE-O-H.
            MOVE 'LAST-NAME'    TO  LAST-NAME-O-H.
            MOVE 'FIRST-NAME'   TO  FIRST-NAME-O-H.
            MOVE 'COMMENTS'     TO  COMMENTS-O-H.
+           STRING FUNCTION CURRENT-DATE(5:2) '/'
+                  FUNCTION CURRENT-DATE(7:2) '/'
+                  FUNCTION CURRENT-DATE(1:4)
+                  DELIMITED BY SIZE INTO PH-RUN-DATE.
            MOVE    'Y' TO HEADING-PRINT .
            WRITE PRINT-HEADING-REC.
       *
\ No newline at end of file
