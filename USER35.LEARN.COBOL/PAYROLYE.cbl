@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLYE.
+      * Year-end W-2 style rollup.  Reads a full year's worth of
+      * PAYCHECK output (the JCL concatenates each period's PAYCHECK
+      * dataset under the YEARPAY DD) and accumulates one annual
+      * total-gross-pay record per employee.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYCHECK-YEAR ASSIGN TO YEARPAY
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS PY-F-STATUS.
+           SELECT W2-REPORT ASSIGN TO W2RPT
+           ORGANIZATION IS SEQUENTIAL.
+           SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYCHECK-YEAR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYCHECK-YEAR-REC.
+       01  PAYCHECK-YEAR-REC  PIC X(80).
+       FD  W2-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS W2-REPORT-REC.
+       01  W2-REPORT-REC  PIC X(80).
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       01 WS-JOB-START-TIME         PIC X(15) VALUE SPACES.
+       01 WS-JOB-RECORD-COUNT       PIC 9(7)  VALUE 0.
+       01 PY-F-STATUS                PIC X(02) VALUE SPACES.
+           88 PY-OK                            VALUE '00'.
+           88 PY-AT-END                        VALUE '10'.
+       01 PAYCHECK-YEAR-EOF          PIC X(01) VALUE 'N'.
+           88  PAYCHECK-YEAR-AT-EOF            VALUE 'Y'.
+       01 PAYCHECK-YEAR-AVAILABLE    PIC X(01) VALUE 'Y'.
+       77 WS-CURRENCY-CODE           PIC X(03) VALUE 'USD'.
+      * Breakdown of a detail line as PAYROL02's 500-Write-Paycheck
+      * lays it out in PAYROLL-OUT.
+       01 PY-DETAIL-REC.
+           05 PY-NAME.
+              10 PY-FIRST-NAME        PIC X(10).
+              10 FILLER               PIC XX.
+              10 PY-LAST-NAME         PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  PY-DATE                PIC X(10).
+           05  FILLER                 PIC X(02).
+           05  PY-HOURLY-RATE         PIC X(05).
+           05  FILLER                 PIC X(02).
+           05  PY-HOURS-WORKED        PIC X(02).
+           05  FILLER                 PIC X(02).
+           05  PY-CATEGORY            PIC X(1).
+           05  FILLER                 PIC X(02).
+           05  PY-GROSS-PAY           PIC X(07).
+           05  PY-GROSS-PAY-NUM REDEFINES PY-GROSS-PAY PIC $$$$.99.
+           05  FILLER                 PIC X(01).
+           05  PY-CURRENCY-CODE       PIC X(03).
+           05  FILLER                 PIC X(02).
+           05  PY-EMP-ID              PIC X(08).
+       01 WS-ANNUAL-TABLE-AREA.
+           05 WS-ANNUAL-ENTRY-COUNT  PIC 9(4) COMP VALUE 0.
+           05 WS-ANNUAL-SUB          PIC 9(4) COMP VALUE 0.
+           05 WS-ANNUAL-TABLE OCCURS 200 TIMES.
+               10 WS-ANNUAL-NAME.
+                   15 WS-ANNUAL-FIRST-NAME   PIC X(10).
+                   15 WS-ANNUAL-LAST-NAME    PIC X(10).
+               10 WS-ANNUAL-EMP-ID           PIC X(08).
+               10 WS-ANNUAL-GROSS-PAY        PIC 9(7)V99.
+       01 WS-ANNUAL-TABLE-FULL       PIC X(01) VALUE 'N'.
+           88  WS-ANNUAL-TABLE-IS-FULL       VALUE 'Y'.
+       01 WS-ANNUAL-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-ANNUAL-ENTRY-FOUND          VALUE 'Y'.
+       01 WS-GROSS-PAY-NUMERIC       PIC 9(3)V99 VALUE ZEROS.
+       01 W2-DETAIL-LINE.
+           05 FILLER                 PIC X(18) VALUE
+                  'ANNUAL GROSS PAY '.
+           05 W2-NAME                PIC X(21) VALUE SPACES.
+           05 FILLER                 PIC X(10) VALUE 'EMP ID:   '.
+           05 W2-EMP-ID              PIC X(08) VALUE SPACES.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 W2-GROSS-TOTAL         PIC $$$,$$9.99.
+           05 FILLER                 PIC X(01) VALUE SPACE.
+           05 W2-CURRENCY-CODE       PIC X(03).
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 000-Housekeeping.
+           IF PAYCHECK-YEAR-AVAILABLE = 'Y'
+               PERFORM 100-Main UNTIL PAYCHECK-YEAR-AT-EOF
+               PERFORM 600-Write-W2-Records
+           END-IF.
+           PERFORM 700-Close-Files.
+           GOBACK.
+       000-Housekeeping.
+      * Priming Read
+           PERFORM 300-Open-Files.
+           IF PAYCHECK-YEAR-AVAILABLE = 'Y'
+               PERFORM 400-Read-Paycheck-Year
+           END-IF.
+       100-Main.
+           IF  PAYCHECK-YEAR-REC (1:18) NOT = 'YTD GROSS PAY FOR'
+               MOVE PAYCHECK-YEAR-REC TO PY-DETAIL-REC
+               PERFORM 250-Accumulate-Annual
+               ADD 1 TO WS-JOB-RECORD-COUNT
+           END-IF.
+           PERFORM 400-Read-Paycheck-Year.
+       250-Accumulate-Annual.
+           MOVE 'N' TO WS-ANNUAL-FOUND-SW.
+           MOVE 1   TO WS-ANNUAL-SUB.
+           PERFORM 255-Search-Annual-Entry
+               UNTIL WS-ANNUAL-SUB > WS-ANNUAL-ENTRY-COUNT
+                   OR WS-ANNUAL-ENTRY-FOUND.
+           IF NOT WS-ANNUAL-ENTRY-FOUND
+               PERFORM 258-Add-Annual-Entry
+           END-IF.
+       255-Search-Annual-Entry.
+           MOVE PY-GROSS-PAY-NUM TO WS-GROSS-PAY-NUMERIC.
+           IF  WS-ANNUAL-FIRST-NAME(WS-ANNUAL-SUB) = PY-FIRST-NAME
+           AND WS-ANNUAL-LAST-NAME(WS-ANNUAL-SUB)  = PY-LAST-NAME
+               ADD WS-GROSS-PAY-NUMERIC TO
+                   WS-ANNUAL-GROSS-PAY(WS-ANNUAL-SUB)
+               MOVE 'Y' TO WS-ANNUAL-FOUND-SW
+           ELSE
+               ADD 1 TO WS-ANNUAL-SUB
+           END-IF.
+       258-Add-Annual-Entry.
+           IF  WS-ANNUAL-ENTRY-COUNT < 200
+               ADD 1 TO WS-ANNUAL-ENTRY-COUNT
+               MOVE PY-FIRST-NAME TO
+                   WS-ANNUAL-FIRST-NAME(WS-ANNUAL-ENTRY-COUNT)
+               MOVE PY-LAST-NAME TO
+                   WS-ANNUAL-LAST-NAME(WS-ANNUAL-ENTRY-COUNT)
+               MOVE PY-EMP-ID TO
+                   WS-ANNUAL-EMP-ID(WS-ANNUAL-ENTRY-COUNT)
+               MOVE WS-GROSS-PAY-NUMERIC TO
+                   WS-ANNUAL-GROSS-PAY(WS-ANNUAL-ENTRY-COUNT)
+           ELSE
+               MOVE 'Y' TO WS-ANNUAL-TABLE-FULL
+               DISPLAY 'ANNUAL TABLE FULL - UNABLE TO ADD ' PY-NAME
+           END-IF.
+       300-Open-Files.
+           OPEN INPUT PAYCHECK-YEAR.
+           OPEN OUTPUT W2-REPORT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
+           IF NOT PY-OK
+               DISPLAY 'PAYCHECK-YEAR FILE STATUS: ' PY-F-STATUS
+               DISPLAY 'NO INPUT TODAY - PAYCHECK-YEAR FILE NOT '
+                   'AVAILABLE'
+               MOVE 'N' TO PAYCHECK-YEAR-AVAILABLE
+               MOVE 'Y' TO PAYCHECK-YEAR-EOF
+           END-IF.
+       400-Read-Paycheck-Year.
+           READ PAYCHECK-YEAR
+               AT END MOVE 'Y' TO PAYCHECK-YEAR-EOF
+           END-READ.
+       600-Write-W2-Records.
+           PERFORM 650-Write-One-W2-Record VARYING WS-ANNUAL-SUB FROM 1
+               BY 1 UNTIL WS-ANNUAL-SUB > WS-ANNUAL-ENTRY-COUNT.
+       650-Write-One-W2-Record.
+           MOVE WS-ANNUAL-NAME(WS-ANNUAL-SUB)       TO W2-NAME.
+           MOVE WS-ANNUAL-EMP-ID(WS-ANNUAL-SUB)     TO W2-EMP-ID.
+           MOVE WS-ANNUAL-GROSS-PAY(WS-ANNUAL-SUB)  TO W2-GROSS-TOTAL.
+           MOVE WS-CURRENCY-CODE                    TO W2-CURRENCY-CODE.
+           WRITE W2-REPORT-REC FROM W2-DETAIL-LINE.
+       700-Close-Files.
+           IF PAYCHECK-YEAR-AVAILABLE = 'Y'
+               CLOSE PAYCHECK-YEAR
+           END-IF.
+           CLOSE W2-REPORT.
+           PERFORM 800-Write-Job-Audit-Record.
+       800-Write-Job-Audit-Record.
+           MOVE 'PAYROLYE' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
