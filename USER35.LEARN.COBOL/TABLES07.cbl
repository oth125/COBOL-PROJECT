@@ -20,6 +20,9 @@
 004300            ORGANIZATION IS SEQUENTIAL.
 004400     SELECT CREDITS-REPORT ASSIGN TO UT-S-STCRSRPT
 004300            ORGANIZATION IS SEQUENTIAL.
+       SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
+       SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+              FILE STATUS IS WS-CHECKPOINT-STATUS.
 004500 DATA DIVISION.
 004600 FILE SECTION.
 004700 FD  STUDENT-FILE
@@ -36,6 +39,30 @@
            RECORDING MODE IS F
 006800     LABEL RECORDS ARE STANDARD.
 006900 01  REPORT-LINE-OUT             PIC X(80).
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CK-RECORDS-PROCESSED  PIC 9(7).
+           05  FILLER                PIC X(73) VALUE SPACES.
 007000 WORKING-STORAGE SECTION.
 007100 01  SWITCHES-IN-PROGRAM.
 007200     05  SW-END-OF-DATA            PIC X VALUE 'N'.
@@ -47,14 +74,30 @@
        01  OUT-FILE.
            05 STUDENT-OUT                  PIC X(80).
            05 COURSE-OUT                   PIC X(80).
+      *    OPERATOR-ENTERED SEARCH CRITERIA FOR 300-TABLE-SEARCH
+       01  SEARCH-CRITERIA.
+           05  WS-SEARCH-COURSE             PIC X(7).
+           05  WS-SEARCH-MIN-GRADE          PIC X(1).
+           05  WS-SEARCH-MUSIC-COURSE       PIC X(7).
+           05  WS-SEARCH-MUSIC-GRADE        PIC X(1).
 
        01  SUBSCRIPTS-AND-COUNTERS.
-           05  CTR-STUDENTS                 PIC 99 VALUE 0.
-           05  STUDENT-SUB                  PIC 99 VALUE 0 COMP.
-           05  GRADE-ACCUM                  PIC 99 VALUE 0 COMP.
-           05  COURSES-SUB                  PIC 99 VALUE 0 COMP.
+           05  CTR-STUDENTS                 PIC 999 VALUE 0.
+           05  STUDENT-SUB                  PIC 999 VALUE 0 COMP.
+           05  GRADE-ACCUM                  PIC 99  VALUE 0 COMP.
+           05  COURSES-SUB                  PIC 99  VALUE 0 COMP.
+       77  WS-MAX-STUDENTS                  PIC 999 VALUE 200.
+       01  WS-JOB-START-TIME                PIC X(15) VALUE SPACES.
+       01  WS-JOB-RECORD-COUNT              PIC 9(7)  VALUE 0.
+       01  WS-CHECKPOINT-STATUS             PIC X(02) VALUE SPACES.
+           88  CHECKPOINT-FOUND                  VALUE '00'.
+       77  WS-CHECKPOINT-INTERVAL           PIC 9(5)  VALUE 50.
+       77  WS-CKPT-TALLY                    PIC 9(5)  VALUE 0.
+       01  WS-CHECKPOINT-SKIP-COUNT         PIC 9(7)  VALUE 0.
+       01  WS-CKPT-RECORDS-READ             PIC 9(7)  VALUE 0.
+       77  WS-CKPT-START-SUB                PIC 999   VALUE 1.
 004900 01  WS-STUDENT-RECORD.
-           02  WS-STUDENT-TABLE OCCURS 5 TIMES.
+           02  WS-STUDENT-TABLE OCCURS 200 TIMES.
 005000       05  WS-STUDENT-NAME            PIC X(20).
              05  WS-STUDENT-COURSES.
                10 WS-STUDENT-COURSE-TAB OCCURS 5 TIMES.
@@ -83,7 +126,12 @@
 010200 000-TOP-LEVEL.
 010300     PERFORM 100-INITIALIZATION.
 010400     PERFORM 200-PROCESS-RECORDS VARYING STUDENT-SUB
-                FROM 1 BY 1 UNTIL END-OF-DATA OR STUDENT-SUB > 5.
+                FROM WS-CKPT-START-SUB BY 1
+                UNTIL END-OF-DATA OR STUDENT-SUB > WS-MAX-STUDENTS.
+           IF NOT END-OF-DATA
+              DISPLAY '*** STUDENT TABLE FULL - MORE STUDENTS ON '
+                 'FILE THAN THE TABLE CAN HOLD ***'
+           END-IF.
            MOVE 1 TO STUDENT-SUB.
            MOVE FUNCTION MAX(WS-COURSE-GRADE(STUDENT-SUB, COURSES-SUB))
                 TO GRADE-ACCUM.
@@ -93,9 +141,34 @@
 010700 100-INITIALIZATION.
 010800     OPEN INPUT  STUDENT-FILE.
 010900     OPEN OUTPUT CREDITS-REPORT.
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
+           PERFORM 250-ACCEPT-SEARCH-CRITERIA.
+           PERFORM 710-LOAD-CHECKPOINT.
+           IF WS-CHECKPOINT-SKIP-COUNT IS GREATER THAN ZERO
+              DISPLAY '*** RESUMING FROM CHECKPOINT - SKIPPING '
+                 WS-CHECKPOINT-SKIP-COUNT ' RECORDS ***'
+              PERFORM 230-READ-A-RECORD WS-CHECKPOINT-SKIP-COUNT TIMES
+              COMPUTE WS-CKPT-START-SUB = WS-CHECKPOINT-SKIP-COUNT + 1
+           END-IF.
 011100     PERFORM 230-READ-A-RECORD.
 011300     ADD 1 TO CTR-STUDENTS.
+       250-ACCEPT-SEARCH-CRITERIA.
+           DISPLAY 'ENTER COURSE NUMBER TO SEARCH FOR: '.
+           ACCEPT WS-SEARCH-COURSE.
+           DISPLAY 'ENTER MINIMUM GRADE POINT (4-0): '.
+           ACCEPT WS-SEARCH-MIN-GRADE.
+           DISPLAY 'ENTER MUSICIAN COURSE NUMBER TO SEARCH FOR: '.
+           ACCEPT WS-SEARCH-MUSIC-COURSE.
+           DISPLAY 'ENTER MUSICIAN LETTER GRADE (A-D): '.
+           ACCEPT WS-SEARCH-MUSIC-GRADE.
 011400 200-PROCESS-RECORDS.
+           ADD 1 TO WS-CKPT-RECORDS-READ.
+           ADD 1 TO WS-CKPT-TALLY.
+           IF WS-CKPT-TALLY = WS-CHECKPOINT-INTERVAL
+              PERFORM 730-WRITE-CHECKPOINT
+              MOVE ZERO TO WS-CKPT-TALLY
+           END-IF.
            MOVE STUDENT-RECORD TO WS-STUDENT-TABLE(STUDENT-SUB).
            PERFORM VARYING COURSES-SUB FROM 1 BY 1
                 UNTIL COURSES-SUB > 5
@@ -116,7 +189,9 @@
 012200     PERFORM 230-READ-A-RECORD.
 014500 230-READ-A-RECORD.
 014600     READ STUDENT-FILE
-014700         AT END MOVE 'Y' TO SW-END-OF-DATA.
+014700         AT END MOVE 'Y' TO SW-END-OF-DATA
+               NOT AT END ADD 1 TO WS-JOB-RECORD-COUNT
+           END-READ.
 014800 300-TABLE-SEARCH.
            MOVE 3 TO STUDENT-SUB.
            MOVE WS-STUDENT-TABLE(STUDENT-SUB) TO  STUDENT-OUT.
@@ -125,31 +200,76 @@
            MOVE  WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB)
                         TO COURSE-OUT.
            PERFORM VARYING STUDENT-SUB FROM 1 BY 1 UNTIL
-              STUDENT-SUB > 5 OR STUDENT-FOUND
+              STUDENT-SUB > WS-MAX-STUDENTS OR STUDENT-FOUND
               PERFORM VARYING COURSES-SUB FROM 1 BY 1
-                UNTIL STUDENT-SUB > 5 OR STUDENT-FOUND
-                 IF WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB) = 'ANTH101'
-                  AND WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB) = '3'
+                UNTIL COURSES-SUB > 5 OR STUDENT-FOUND
+                 IF WS-COURSE-NBR (STUDENT-SUB, COURSES-SUB)
+                       = WS-SEARCH-COURSE
+                  AND WS-COURSE-GRADE (STUDENT-SUB, COURSES-SUB)
+                       >= WS-SEARCH-MIN-GRADE
                         MOVE WS-STUDENT-NAME(STUDENT-SUB) TO STUDENT-OUT
                         MOVE 'Y' TO SW-STUDENT-FOUND
                  END-IF
               END-PERFORM
            END-PERFORM.
+           IF STUDENT-FOUND
+              MOVE SPACES TO REPORT-LINE-OUT
+              MOVE 'COURSE SEARCH MATCH: ' TO REPORT-LINE-OUT(1:22)
+              MOVE STUDENT-OUT(1:20) TO REPORT-LINE-OUT(23:20)
+              WRITE REPORT-LINE-OUT
+           END-IF.
            PERFORM VARYING ST-IDX FROM 1 BY 1
                UNTIL ST-IDX > 5 OR MUS-FOUND
            SET CRS-IDX TO 1
-      *  Find the first TUBA student with an "A" in TUBA567
+      *  Find the first musician matching the operator-entered
+      *  course number and letter grade
            SEARCH WS-STUDENT-COURSE-TAB-RDF
-           WHEN (WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX)  = 'TUBA567'
-                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX) = 'A')
-                OR ( WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX)= 'PIANO003'
-                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX) = 'A')
+           WHEN (WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX)
+                     = WS-SEARCH-MUSIC-COURSE
+                AND WS-COURSE-GRADE-RDF (ST-IDX, CRS-IDX)
+                     = WS-SEARCH-MUSIC-GRADE)
                 DISPLAY '*** Musician Found ***'
                 MOVE 'Y' TO SW-MUS-FOUND
            END-SEARCH
            END-PERFORM.
+           IF MUS-FOUND
+              MOVE SPACES TO REPORT-LINE-OUT
+              MOVE 'MUSICIAN SEARCH MATCH - COURSE: ' TO
+                      REPORT-LINE-OUT(1:33)
+              MOVE WS-COURSE-NBR-RDF (ST-IDX, CRS-IDX) TO
+                      REPORT-LINE-OUT(34:7)
+              WRITE REPORT-LINE-OUT
+           END-IF.
 
+       710-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FOUND
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+              END-READ
+              MOVE CK-RECORDS-PROCESSED TO WS-CHECKPOINT-SKIP-COUNT
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-SKIP-COUNT TO WS-CKPT-RECORDS-READ.
+       730-WRITE-CHECKPOINT.
+           MOVE WS-CKPT-RECORDS-READ TO CK-RECORDS-PROCESSED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       740-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
        900-WRAP-UP.
            MOVE 'NBR OF STUDENTS:' TO  REPORT-LINE-OUT(12:16).
-           MOVE CTR-STUDENTS to  REPORT-LINE-OUT(30:2).
-015200     CLOSE CREDITS-REPORT  STUDENT-FILE.
\ No newline at end of file
+           MOVE CTR-STUDENTS to  REPORT-LINE-OUT(30:3).
+015200     CLOSE CREDITS-REPORT  STUDENT-FILE.
+           PERFORM 740-CLEAR-CHECKPOINT.
+           PERFORM 950-WRITE-JOB-AUDIT-RECORD.
+       950-WRITE-JOB-AUDIT-RECORD.
+           MOVE 'TABLES07' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
\ No newline at end of file
