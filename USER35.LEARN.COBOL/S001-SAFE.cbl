@@ -0,0 +1,39 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    S001-SAFE.
+       AUTHOR.        ABEND-S001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL
+           ASSIGN TO UT-S-PAYROLL
+             ORGANIZATION IS SEQUENTIAL
+             FILE STATUS IS PAYROLL-F-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 59 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PAYROLL-REC.
+       01  PAYROLL-REC  PIC X(59).
+       WORKING-STORAGE SECTION.
+       01   MONTH-IN                PIC S9(02)   COMP.
+           88 VALID-MONTH VALUES ARE 1 THRU 12.
+       01   WS-USER-ABEND-CODE      PIC S9(04)   COMP.
+       01   PAYROLL-F-STATUS        PIC X(02).
+           88 PAYROLL-OPEN-OK       VALUE '00'.
+       PROCEDURE DIVISION.
+      *--- Open the file and check FILE STATUS instead of letting a
+      *--- missing PAYROLL file surface as an unexplained abend.
+           OPEN INPUT PAYROLL.
+           IF PAYROLL-OPEN-OK
+              DISPLAY 'PAYROLL FILE OPENED SUCCESSFULLY'
+              CLOSE PAYROLL
+           ELSE
+              DISPLAY 'PAYROLL FILE NOT AVAILABLE - FILE STATUS: '
+                 PAYROLL-F-STATUS
+           END-IF.
+           STOP RUN.
