@@ -29,6 +29,9 @@
 004300            ORGANIZATION IS SEQUENTIAL.                           00002900
 004400     SELECT CREDITS-REPORT ASSIGN TO PROPOSAL                     00003000
 004300            ORGANIZATION IS SEQUENTIAL.                           00003100
+           SELECT JOB-AUDIT-FILE ASSIGN TO JOBAUDIT.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPOINT
+                  FILE STATUS IS WS-CHECKPOINT-STATUS.
 004500 DATA DIVISION.                                                   00003200
 004600 FILE SECTION.                                                    00003300
 004700 FD  STUDENT-FILE                                                 00003400
@@ -42,12 +45,39 @@
        01 STUDENT-IN-REC.                                               00004200
           05 REC-BODY           PIC X(69).                              00004300
           05 SR-RECORD-TYPE     PIC X.                                  00004400
+             88 SR-TYPE-HEADER            VALUE '1'.
+             88 SR-TYPE-COURSE            VALUE '2'.
+             88 SR-TYPE-WITHDRAWAL        VALUE '3'.
           05 FILLER             PIC X(9).                               00004500
                                                                         00004600
 006700 FD  CREDITS-REPORT                                               00004700
 006800      RECORDING MODE IS F                                         00004800
             LABEL RECORDS ARE STANDARD.                                 00004900
 006900 01 REPORT-LINE-OUT       PIC X(60).                              00005000
+       FD  JOB-AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS JOB-AUDIT-REC.
+       01  JOB-AUDIT-REC.
+           05  JA-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-START-TIME      PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-END-TIME        PIC X(15).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  JA-RECORD-COUNT    PIC 9(7).
+           05  FILLER             PIC X(29) VALUE SPACES.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+       01  CHECKPOINT-REC.
+           05  CK-RECORDS-PROCESSED  PIC 9(7).
+           05  FILLER                PIC X(73) VALUE SPACES.
 007000 WORKING-STORAGE SECTION.                                         00005100
        01 STUDENT-RCD-HDR.                                              00005200
           05 SR-NAME            PIC X(19).                              00005300
@@ -66,7 +96,8 @@
           05 CR-COURSE-NUMBER   PIC X(5).                               00006600
           05 FILLER             PIC X(5).                               00006700
           05 CR-CREDITS         PIC 9.                                  00006800
-          05 FILLER             PIC X(33).                              00006900
+          05 CR-GRADE           PIC X.                                  00006850
+          05 FILLER             PIC X(32).                              00006900
           05 COURSE-REC-TYPE1   PIC X.                                  00007000
           05 COURSE-REC-TYPE2   PIC X.                                  00007100
           05 COURSE-REC-TYPE3   PIC X.                                  00007200
@@ -78,6 +109,25 @@
           05 CTR-COURSES        PIC 999   VALUE 0.                      00007800
           05 CTR-STUDENTS       PIC 9(5)  VALUE 0.                      00007900
           05 CTR-LINES          PIC 99    VALUE 0.                      00008000
+          05 ACCUM-GRADE-POINTS PIC 9(4)  VALUE 0.
+          05 CTR-INVALID-RECS   PIC 999   VALUE 0.
+          05 CTR-WITHDRAWALS    PIC 999   VALUE 0.
+       01 WS-JOB-START-TIME      PIC X(15) VALUE SPACES.
+       01 WS-JOB-RECORD-COUNT    PIC 9(7)  VALUE 0.
+       01 WS-CHECKPOINT-STATUS   PIC X(02) VALUE SPACES.
+          88  CHECKPOINT-FOUND         VALUE '00'.
+       77 WS-CHECKPOINT-INTERVAL PIC 9(5)  VALUE 1000.
+       77 WS-CKPT-TALLY          PIC 9(5)  VALUE 0.
+       01 WS-CHECKPOINT-SKIP-COUNT PIC 9(7) VALUE 0.
+       01 WS-CKPT-RECORDS-READ   PIC 9(7)  VALUE 0.
+       01 WS-OUTPUT-MODE-SWITCH.
+          05  WS-OUTPUT-MODE        PIC X VALUE 'P'.
+              88  CSV-MODE                VALUE 'C'.
+              88  PRINT-MODE              VALUE 'P'.
+       01 WS-DETAIL-MODE-SWITCH.
+          05  WS-DETAIL-MODE        PIC X VALUE 'D'.
+              88  TOTALS-ONLY-MODE        VALUE 'T'.
+              88  DETAIL-MODE             VALUE 'D'.
        01 SAVE-AREAS.                                                   00008100
           05 SAVE-NAME          PIC X(19).                              00008200
        01 GRAND-TOTAL-LINE.                                             00008300
@@ -85,6 +135,14 @@
                                           VALUE                         00008500
                 ' TOTAL STUDENTS PROCESSED IS: '.                       00008600
           05 GTL-STUDENT-COUNT  PIC ZZZZZ.                              00008700
+       01 INVALID-TOTAL-LINE.
+          05 FILLER             PIC X(33) VALUE
+                ' TOTAL INVALID RECORDS SKIPPED: '.
+          05 ITL-INVALID-COUNT  PIC ZZZ.
+       01 WITHDRAWAL-TOTAL-LINE.
+          05 FILLER             PIC X(33) VALUE
+                ' TOTAL WITHDRAWALS RECORDED:     '.
+          05 WTL-WITHDRAWAL-COUNT PIC ZZZ.
        01 DETAIL-LINE.                                                  00008800
           05 FILLER             PIC X(5)  VALUE SPACE.                  00008900
           05 DL-NAME            PIC X(19).                              00009000
@@ -92,17 +150,72 @@
           05 DL-COURSES         PIC ZZZ.                                00009200
 009000    05 FILLER             PIC X(10) VALUE SPACE.                  00009300
 009100    05 DL-CREDITS         PIC ZZZZ.                               00009400
+          05 FILLER             PIC X(7)  VALUE SPACE.
+          05 DL-GPA             PIC Z9.99.
+       01 CSV-DETAIL-LINE.
+          05  CSVDL-NAME         PIC X(19).
+          05  FILLER             PIC X(1)  VALUE ','.
+          05  CSVDL-COURSES      PIC ZZZ.
+          05  FILLER             PIC X(1)  VALUE ','.
+          05  CSVDL-CREDITS      PIC ZZZZ.
+          05  FILLER             PIC X(1)  VALUE ','.
+          05  CSVDL-GPA          PIC Z9.99.
+          05  FILLER             PIC X(30) VALUE SPACES.
 009200 01 HEADING-1.                                                    00009500
-009300    05 FILLER             PIC X(10) VALUE SPACE.                  00009600
-009400    05 FILLER             PIC X(80) VALUE                         00009700
+009300    05 FILLER             PIC X(3)  VALUE SPACE.                  00009600
+009400    05 FILLER             PIC X(43) VALUE                         00009700
 009500          'S T U D E N T   C R E D I T S   R E P O R T'.          00009800
+          05 FILLER             PIC X(2)  VALUE SPACE.
+          05 H1-RUN-DATE        PIC XX/XX/XXXX.
+          05 FILLER             PIC X(2)  VALUE SPACE.
 009600 01 HEADING-2.                                                    00009900
 009700    05 FILLER             PIC X(5)  VALUE SPACE.                  00010000
 009800    05 FILLER             PIC X(25) VALUE 'STUDENT NAME'.         00010100
 009900    05 FILLER             PIC X(15) VALUE 'COURSES'.              00010200
 010000    05 FILLER             PIC X(7)  VALUE 'CREDITS'.              00010300
+          05 FILLER             PIC X(3)  VALUE SPACE.
+          05 FILLER             PIC X(3)  VALUE 'GPA'.
        77 REC-LEN               PIC 99.                                 00010400
+       01 INVALID-RECORD-LINE.
+          05 FILLER             PIC X(5)  VALUE SPACE.
+          05 FILLER             PIC X(30) VALUE
+                '*** INVALID RECORD TYPE: '.
+          05 IRL-RECORD-TYPE    PIC X.
+          05 FILLER             PIC X(10) VALUE ' - SKIPPED'.
       *                                                                 00010500
+      *    DEAN'S LIST - STUDENTS AT OR ABOVE THE CREDIT THRESHOLD
+       77 WS-DEANS-THRESHOLD    PIC 999   VALUE 12.
+       77 DL-TABLE-COUNT        PIC 999   VALUE 0  COMP.
+       01 DEANS-LIST-TABLE.
+          05 DEANS-LIST-ENTRY OCCURS 200 TIMES INDEXED BY DL-IDX.
+             10 DLT-NAME        PIC X(19).
+             10 DLT-COURSES     PIC 999.
+             10 DLT-CREDITS     PIC 999.
+             10 DLT-GPA         PIC 9V99.
+       01 DEANS-LIST-HEADING-1.
+          05 FILLER             PIC X(10) VALUE SPACE.
+          05 FILLER             PIC X(80) VALUE
+                'D E A N   S   L I S T'.
+       01 DEANS-LIST-HEADING-2.
+          05 FILLER             PIC X(5)  VALUE SPACE.
+          05 FILLER             PIC X(25) VALUE 'STUDENT NAME'.
+          05 FILLER             PIC X(15) VALUE 'COURSES'.
+          05 FILLER             PIC X(7)  VALUE 'CREDITS'.
+          05 FILLER             PIC X(3)  VALUE SPACE.
+          05 FILLER             PIC X(3)  VALUE 'GPA'.
+       01 DEANS-LIST-DETAIL-LINE.
+          05 FILLER             PIC X(5)  VALUE SPACE.
+          05 DLL-NAME           PIC X(19).
+          05 FILLER             PIC X(8)  VALUE SPACE.
+          05 DLL-COURSES        PIC ZZZ.
+          05 FILLER             PIC X(10) VALUE SPACE.
+          05 DLL-CREDITS        PIC ZZZZ.
+          05 FILLER             PIC X(7)  VALUE SPACE.
+          05 DLL-GPA            PIC Z9.99.
+       01 NO-DEANS-LIST-LINE.
+          05 FILLER             PIC X(5)  VALUE SPACE.
+          05 FILLER             PIC X(45) VALUE
+                'NO STUDENTS QUALIFIED FOR THE DEAN''S LIST'.
 010100 PROCEDURE DIVISION.                                              00010600
 010200 000-TOP-LEVEL.                                                   00010700
 010300     PERFORM 100-INITIALIZATION.                                  00010800
@@ -110,12 +223,36 @@
 010500     PERFORM 800-WRAP-UP.                                         00011000
 010600     GOBACK.                                                      00011100
 010700 100-INITIALIZATION.                                              00011200
+           DISPLAY 'ENTER OUTPUT MODE - P=PRINT, C=CSV: '.
+           ACCEPT WS-OUTPUT-MODE.
+           DISPLAY 'ENTER DETAIL MODE - D=DETAIL, T=TOTALS ONLY: '.
+           ACCEPT WS-DETAIL-MODE.
 010800     OPEN INPUT STUDENT-FILE.                                     00011300
 010900     OPEN OUTPUT CREDITS-REPORT.                                  00011400
+           OPEN EXTEND JOB-AUDIT-FILE.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO WS-JOB-START-TIME.
+           STRING FUNCTION CURRENT-DATE(5:2) '/'
+                  FUNCTION CURRENT-DATE(7:2) '/'
+                  FUNCTION CURRENT-DATE(1:4)
+                  DELIMITED BY SIZE INTO H1-RUN-DATE.
 011000     PERFORM 400-PAGE-CHANGE-RTN.                                 00011500
+           PERFORM 710-LOAD-CHECKPOINT.
+           IF WS-CHECKPOINT-SKIP-COUNT IS GREATER THAN ZERO
+              DISPLAY '*** RESUMING FROM CHECKPOINT - SKIPPING '
+                 WS-CHECKPOINT-SKIP-COUNT ' RECORDS ***'
+              PERFORM 700-READ-A-RECORD WS-CHECKPOINT-SKIP-COUNT TIMES
+           END-IF.
 011100     PERFORM 700-READ-A-RECORD.                                   00011600
 011400 200-PROCESS-RECORDS.                                             00011900
-011500     IF SR-RECORD-TYPE = '1'  THEN
+           ADD 1 TO WS-JOB-RECORD-COUNT.
+           ADD 1 TO WS-CKPT-RECORDS-READ.
+           ADD 1 TO WS-CKPT-TALLY.
+           IF WS-CKPT-TALLY = WS-CHECKPOINT-INTERVAL
+              PERFORM 730-WRITE-CHECKPOINT
+              MOVE ZERO TO WS-CKPT-TALLY
+           END-IF.
+           EVALUATE TRUE
+              WHEN SR-TYPE-HEADER
               MOVE STUDENT-IN-REC TO STUDENT-RCD-HDR                    00012100
               DISPLAY STUDENT-RCD-HDR
               IF  CTR-STUDENTS = 0 THEN
@@ -127,16 +264,32 @@
               END-IF                                                    00013000
 011700        PERFORM 300-PROCESS-1ST-REC-HDR                           00013100
 011800        MOVE SR-NAME TO SAVE-NAME                                 00013200
-012000     ELSE                                                         00013300
+              WHEN SR-TYPE-WITHDRAWAL
+                 PERFORM 375-PROCESS-WITHDRAWAL-REC
+              WHEN OTHER
+      *   ANY CODE OTHER THAN HEADER/WITHDRAWAL IS TREATED AS A
+      *   COURSE DETAIL RECORD (SR-TYPE-COURSE = '2' IS THE ONLY
+      *   KNOWN CODE, BUT IS NOT CONFIRMED AGAINST PRODUCTION DATA,
+      *   SO THIS FALLS BACK TO THE ORIGINAL CATCH-ALL BEHAVIOR
+      *   RATHER THAN RISK REJECTING VALID COURSE RECORDS)
               MOVE STUDENT-IN-REC TO COURSE-RCD-DTL                     00013400
 011700        PERFORM 600-PROCESS-2ND-REC-DTL                           00013500
-           END-IF                                                       00013600
+           END-EVALUATE                                                 00013600
 012200     PERFORM 700-READ-A-RECORD.                                   00013700
            IF CTR-LINES IS GREATER THAN 30                              00013800
 012600        PERFORM 400-PAGE-CHANGE-RTN                               00013900
            END-IF.                                                      00014000
 012300 300-PROCESS-1ST-REC-HDR.                                         00014100
            ADD 1 TO CTR-STUDENTS.                                       00014200
+       350-REPORT-INVALID-RECORD.
+           ADD 1 TO CTR-INVALID-RECS.
+           MOVE SR-RECORD-TYPE TO IRL-RECORD-TYPE.
+           WRITE REPORT-LINE-OUT FROM INVALID-RECORD-LINE
+              AFTER ADVANCING 1.
+      *    WITHDRAWAL RECORDS ARE COUNTED BUT EXCLUDED FROM THE
+      *    STUDENT'S COURSE AND CREDIT TOTALS.
+       375-PROCESS-WITHDRAWAL-REC.
+           ADD 1 TO CTR-WITHDRAWALS.
 013200 400-PAGE-CHANGE-RTN.                                             00014300
 013300         WRITE REPORT-LINE-OUT FROM HEADING-1                     00014400
 013400            AFTER ADVANCING PAGE.                                 00014500
@@ -147,23 +300,128 @@
 013900         MOVE SAVE-NAME TO DL-NAME.                               00015000
 014000         MOVE CTR-COURSES TO DL-COURSES.                          00015100
 014100         MOVE ACCUM-CREDITS TO DL-CREDITS.                        00015200
+           IF ACCUM-CREDITS IS GREATER THAN ZERO
+              COMPUTE DL-GPA ROUNDED =
+                 ACCUM-GRADE-POINTS / ACCUM-CREDITS
+           ELSE
+              MOVE ZERO TO DL-GPA
+           END-IF.
 014200 600-PROCESS-2ND-REC-DTL.                                         00015300
 014300         ADD CR-CREDITS TO ACCUM-CREDITS.                         00015400
 014400         ADD 1 TO CTR-COURSES.                                    00015500
+           PERFORM 650-ACCUMULATE-GRADE-POINTS.
+      *    CONVERT LETTER GRADE TO GRADE POINTS, WEIGHTED BY CREDITS
+      *    (SAME LETTER-TO-POINT SCALE AS TABLES07)
+       650-ACCUMULATE-GRADE-POINTS.
+           EVALUATE CR-GRADE
+              WHEN 'A'
+                 COMPUTE ACCUM-GRADE-POINTS =
+                    ACCUM-GRADE-POINTS + (4 * CR-CREDITS)
+              WHEN 'B'
+                 COMPUTE ACCUM-GRADE-POINTS =
+                    ACCUM-GRADE-POINTS + (3 * CR-CREDITS)
+              WHEN 'C'
+                 COMPUTE ACCUM-GRADE-POINTS =
+                    ACCUM-GRADE-POINTS + (2 * CR-CREDITS)
+              WHEN 'D'
+                 COMPUTE ACCUM-GRADE-POINTS =
+                    ACCUM-GRADE-POINTS + (1 * CR-CREDITS)
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
 014500 700-READ-A-RECORD.                                               00015600
 014600         READ STUDENT-FILE                                        00015700
 014700         AT END                                                   00015800
                   MOVE 'Y' TO SW-END-OF-DATA                            00015900
                END-READ.                                                00016000
+       710-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-SKIP-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FOUND
+              READ CHECKPOINT-FILE
+                 AT END CONTINUE
+              END-READ
+              MOVE CK-RECORDS-PROCESSED TO WS-CHECKPOINT-SKIP-COUNT
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-SKIP-COUNT TO WS-CKPT-RECORDS-READ.
+       730-WRITE-CHECKPOINT.
+           MOVE WS-CKPT-RECORDS-READ TO CK-RECORDS-PROCESSED.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+       740-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
 014800 800-WRAP-UP.
            PERFORM 900-WRAP-UP-RECORD.
+           PERFORM 740-CLEAR-CHECKPOINT.
 014900     MOVE CTR-STUDENTS TO GTL-STUDENT-COUNT.                      00016200
 015000     WRITE REPORT-LINE-OUT FROM GRAND-TOTAL-LINE                  00016300
 015100        AFTER ADVANCING 2.                                        00016400
+           MOVE CTR-INVALID-RECS TO ITL-INVALID-COUNT.
+           WRITE REPORT-LINE-OUT FROM INVALID-TOTAL-LINE
+              AFTER ADVANCING 1.
+           MOVE CTR-WITHDRAWALS TO WTL-WITHDRAWAL-COUNT.
+           WRITE REPORT-LINE-OUT FROM WITHDRAWAL-TOTAL-LINE
+              AFTER ADVANCING 1.
+           PERFORM 950-PRINT-DEANS-LIST.
 015200     CLOSE CREDITS-REPORT STUDENT-FILE.
+           PERFORM 970-WRITE-JOB-AUDIT-RECORD.
        900-WRAP-UP-RECORD.
            PERFORM 500-BUILD-DETAIL-LINE.
-012800     WRITE REPORT-LINE-OUT FROM DETAIL-LINE
-012900     AFTER ADVANCING 1 .
+           IF DETAIL-MODE
+              IF CSV-MODE
+                 MOVE DL-NAME    TO CSVDL-NAME
+                 MOVE DL-COURSES TO CSVDL-COURSES
+                 MOVE DL-CREDITS TO CSVDL-CREDITS
+                 MOVE DL-GPA     TO CSVDL-GPA
+                 WRITE REPORT-LINE-OUT FROM CSV-DETAIL-LINE
+                    AFTER ADVANCING 1
+              ELSE
+012800           WRITE REPORT-LINE-OUT FROM DETAIL-LINE
+012900              AFTER ADVANCING 1
+              END-IF
+           END-IF.
+           PERFORM 960-CAPTURE-DEANS-LIST-ENTRY.
            MOVE ZEROS  TO CTR-COURSES .
            MOVE ZEROS  TO ACCUM-CREDITS.
+           MOVE ZEROS  TO ACCUM-GRADE-POINTS.
+       960-CAPTURE-DEANS-LIST-ENTRY.
+           IF  ACCUM-CREDITS IS GREATER THAN OR EQUAL TO
+                  WS-DEANS-THRESHOLD
+              AND DL-TABLE-COUNT IS LESS THAN 200
+              ADD 1 TO DL-TABLE-COUNT
+              SET DL-IDX TO DL-TABLE-COUNT
+              MOVE SAVE-NAME    TO DLT-NAME(DL-IDX)
+              MOVE CTR-COURSES  TO DLT-COURSES(DL-IDX)
+              MOVE ACCUM-CREDITS TO DLT-CREDITS(DL-IDX)
+              MOVE DL-GPA       TO DLT-GPA(DL-IDX)
+           END-IF.
+       950-PRINT-DEANS-LIST.
+           IF  DL-TABLE-COUNT = ZERO
+              WRITE REPORT-LINE-OUT FROM NO-DEANS-LIST-LINE
+                 AFTER ADVANCING PAGE
+           ELSE
+              WRITE REPORT-LINE-OUT FROM DEANS-LIST-HEADING-1
+                 AFTER ADVANCING PAGE
+              WRITE REPORT-LINE-OUT FROM DEANS-LIST-HEADING-2
+                 AFTER ADVANCING 2
+              PERFORM 955-WRITE-DEANS-LIST-ENTRY
+                 VARYING DL-IDX FROM 1 BY 1
+                 UNTIL DL-IDX > DL-TABLE-COUNT
+           END-IF.
+       955-WRITE-DEANS-LIST-ENTRY.
+           MOVE DLT-NAME(DL-IDX)    TO DLL-NAME.
+           MOVE DLT-COURSES(DL-IDX) TO DLL-COURSES.
+           MOVE DLT-CREDITS(DL-IDX) TO DLL-CREDITS.
+           MOVE DLT-GPA(DL-IDX)     TO DLL-GPA.
+           WRITE REPORT-LINE-OUT FROM DEANS-LIST-DETAIL-LINE
+              AFTER ADVANCING 1.
+       970-WRITE-JOB-AUDIT-RECORD.
+           MOVE 'STUDENT' TO JA-JOB-NAME.
+           MOVE WS-JOB-START-TIME TO JA-START-TIME.
+           MOVE FUNCTION CURRENT-DATE(1:15) TO JA-END-TIME.
+           MOVE WS-JOB-RECORD-COUNT TO JA-RECORD-COUNT.
+           WRITE JOB-AUDIT-REC.
+           CLOSE JOB-AUDIT-FILE.
